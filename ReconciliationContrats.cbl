@@ -0,0 +1,182 @@
+       identification division.
+       program-id. ReconciliationContrats.
+
+       environment division.
+       configuration section.
+
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select FichierReconciliation assign to "RECONCIL"
+               organization is line sequential.
+
+       data division.
+       file section.
+       FD FichierReconciliation.
+       01 LigneReconciliation PIC X(132).
+
+       working-storage section.
+
+      * Contrat en cours de lecture dans le curseur
+       01 ContratEnCours.
+         05 codeContrat PIC x(36).
+         05 sinistresCouverts.
+           10 IT PIC 9.
+           10 PE PIC 9.
+           10 IA PIC 9.
+           10 MT PIC 9.
+           10 CHM PIC 9.
+           10 DC PIC 9.
+         05 franchise.
+           10 FRIT PIC 99.
+           10 FRPE PIC 99.
+           10 FRIA PIC 99.
+           10 FRMT PIC 99.
+           10 FRCH PIC 99.
+         05 NombreBeneficiaires PIC 99.
+
+       77 NombreBeneficiairesReel PIC 9(5).
+       77 NombreAnomaliesFranchise PIC 9(5) value 0.
+       77 NombreAnomaliesBeneficiaire PIC 9(5) value 0.
+
+      * Indicateur d'une erreur de connexion a la base de donnees (distinct de la fin normale de curseur)
+       77 IndicateurErreurBD pic 9 value 0.
+
+      * Declaration des variables de connection SQL Server
+       77 CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       procedure division.
+
+       Traitement.
+           perform Traitement-Init.
+           perform SQLReconciliation.
+           perform Traitement-Fin.
+
+       Traitement-Init.
+      ********************************************************************************************************************
+      ***********   Si export du code, PENSER A MODIFIER LES REFERENCES DU SERVER SQL PAR LES VOTRES   *******************
+      ********************************************************************************************************************
+           MOVE "Trusted_Connection=yes;Database=stagePOECCobol;server=COMPNAME\SQLEXPRESS;factory=System.Data.SqlClient;"
+             to cnxDb.
+           exec sql
+               Connect using :CnxDb
+           end-exec.
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           End-EXEC.
+
+           open output FichierReconciliation.
+           move 0 to IndicateurErreurBD.
+           move 0 to NombreAnomaliesFranchise.
+           move 0 to NombreAnomaliesBeneficiaire.
+
+       SQLReconciliation.
+      ************************************************************************************************
+      * Parcourt tous les contrats pour reperer deux types d'anomalies : une franchise renseignee
+      * sur une garantie qui n'est pas cochee comme couverte, et un nombre de beneficiaires
+      * enregistre sur le contrat qui ne correspond pas au nombre reel de lignes Beneficiaires.
+      *************************************************************************************************
+           EXEC sql
+               declare CursorReconciliation cursor for
+               select codeContrat, IT, PE, IA, MT, CH, DC, FRIT, FRPE, FRIA, FRMT, FRCH, NombreBeneficiaires
+               from contrats
+               order by codeContrat
+           END-EXEC
+
+           EXEC sql
+               open CursorReconciliation
+           END-EXEC
+
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                   fetch CursorReconciliation into
+                   :ContratEnCours.codeContrat,
+                   :ContratEnCours.IT,
+                   :ContratEnCours.PE,
+                   :ContratEnCours.IA,
+                   :ContratEnCours.MT,
+                   :ContratEnCours.CHM,
+                   :ContratEnCours.DC,
+                   :ContratEnCours.FRIT,
+                   :ContratEnCours.FRPE,
+                   :ContratEnCours.FRIA,
+                   :ContratEnCours.FRMT,
+                   :ContratEnCours.FRCH,
+                   :ContratEnCours.NombreBeneficiaires
+               END-EXEC
+
+               evaluate true
+                   when SQLCODE = 0
+                       perform VerificationFranchiseCouverture
+                       perform VerificationNombreBeneficiaires
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform.
+
+           EXEC sql
+               close CursorReconciliation
+           END-EXEC.
+
+       VerificationFranchiseCouverture.
+      * Une franchise superieure a zero n'a de sens que si la garantie correspondante est cochee.
+           if (FRIT of ContratEnCours > 0 and IT of ContratEnCours = 0) or
+              (FRPE of ContratEnCours > 0 and PE of ContratEnCours = 0) or
+              (FRIA of ContratEnCours > 0 and IA of ContratEnCours = 0) or
+              (FRMT of ContratEnCours > 0 and MT of ContratEnCours = 0) or
+              (FRCH of ContratEnCours > 0 and CHM of ContratEnCours = 0)
+               add 1 to NombreAnomaliesFranchise
+               move spaces to LigneReconciliation
+               string "ANOMALIE FRANCHISE - Contrat " codeContrat of ContratEnCours
+                      " - franchise renseignee sur une garantie non couverte"
+                      DELIMITED BY SIZE INTO LigneReconciliation
+               write LigneReconciliation
+           end-if.
+
+       VerificationNombreBeneficiaires.
+      * Compare le nombre de beneficiaires enregistre sur le contrat au nombre reel de lignes Beneficiaires.
+           EXEC sql
+               select count(*) into :NombreBeneficiairesReel
+               from Beneficiaires
+               where codeContrat = :ContratEnCours.codeContrat
+           END-EXEC
+           if NombreBeneficiairesReel <> NombreBeneficiaires of ContratEnCours
+               add 1 to NombreAnomaliesBeneficiaire
+               move spaces to LigneReconciliation
+               string "ANOMALIE BENEFICIAIRES - Contrat " codeContrat of ContratEnCours
+                      " - enregistre : " NombreBeneficiaires of ContratEnCours
+                      " - reel : " NombreBeneficiairesReel
+                      DELIMITED BY SIZE INTO LigneReconciliation
+               write LigneReconciliation
+           end-if.
+
+       TraiterErreurConnexionBD.
+      * Un SQLCODE qui n'est ni 0 (une ligne) ni 100 (fin normale du curseur) signale une base de donnees
+      * injoignable : on le consigne et on tente une reconnexion avec la meme chaine que Traitement-Init.
+           move 1 to IndicateurErreurBD
+           display "ReconciliationContrats : erreur de connexion a la base de donnees. Code retour : " SQLCODE
+           exec sql
+               Connect using :CnxDb
+           end-exec
+           if SQLCODE = 0
+               display "ReconciliationContrats : reconnexion a la base de donnees reussie."
+               move 0 to IndicateurErreurBD
+           else
+               display "ReconciliationContrats : echec de la reconnexion, arret du traitement."
+           end-if.
+
+       Traitement-Fin.
+           display "ReconciliationContrats : " NombreAnomaliesFranchise " anomalie(s) de franchise."
+           display "ReconciliationContrats : " NombreAnomaliesBeneficiaire " anomalie(s) de beneficiaires."
+           close FichierReconciliation.
+           stop run.
