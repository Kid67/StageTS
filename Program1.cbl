@@ -8,7 +8,31 @@
            currency sign is "€"
            decimal-point is comma.
 
+       input-output section.
+       file-control.
+           select FichierExportClients assign to "EXPCLIENT"
+               organization is line sequential.
+           select FichierExportContrats assign to "EXPCONTRAT"
+               organization is line sequential.
+           select FichierExportSinistres assign to "EXPSINISTRE"
+               organization is line sequential.
+           select FichierExportBeneficiaires assign to "EXPBENEF"
+               organization is line sequential.
+
        data division.
+       file section.
+       FD FichierExportClients.
+       01 LigneExportClient PIC X(132).
+
+       FD FichierExportContrats.
+       01 LigneExportContrat PIC X(132).
+
+       FD FichierExportSinistres.
+       01 LigneExportSinistre PIC X(132).
+
+       FD FichierExportBeneficiaires.
+       01 LigneExportBeneficiaire PIC X(132).
+
        working-storage section.
       
       * Variables temporelles
@@ -37,6 +61,18 @@
        77 tmpDateCreaBeneficiaire PIC X(10).
        77 tmpDatemodClient pic X(10).
 
+      * Tarification du contrat (prime annuelle de base par garantie et reduction par jour de franchise)
+       77 TxBaseIT PIC 9(4)V99 value 120,00.
+       77 TxBasePE PIC 9(4)V99 value 150,00.
+       77 TxBaseIA PIC 9(4)V99 value 200,00.
+       77 TxBaseMT PIC 9(4)V99 value 80,00.
+       77 TxBaseCH PIC 9(4)V99 value 100,00.
+       77 TxBaseDC PIC 9(4)V99 value 250,00.
+       77 TxReductionParJourFranchise PIC 9V99 value 1,50.
+       77 CoeffAgeEleve PIC 9V99 value 1,50.
+       77 CoeffAgeMoyen PIC 9V99 value 1,20.
+       77 PrimeGarantie PIC S9(4)V99.
+
       * Definition des variables graphiques
        77 CouleurFondEcran pic 99 value 15.
        77 CouleurCaractere pic 99 value 0.
@@ -131,6 +167,7 @@
            10 FRMT PIC 99.
            10 FRCH PIC 99.
          05 NombreBeneficiaires PIC 99.
+         05 PrimeContrat PIC 9(4)V99.
          05 Validite PIC XXX.
 
        01 variablesIntermediaireSinistreCourant.
@@ -144,6 +181,7 @@
            10 MM PIC 9(2).
            10 pic x value "/".
            10 JJ PIC 9(2).
+         05 statutSinistre PIC X(10).
 
        01 variablesIntermediaireBeneficiaireCourant.
          05 CodeBeneficiaire pic X(5).
@@ -160,7 +198,79 @@
          05 codePostal PIC x(5).
          05 ville PIC x(10).
          05 somme pic X(12).
-           
+
+      * Cibles de fetch dediees aux exports plein-resultat (ExportListeXxx) : memes largeurs que
+      * clientcourant/contratCourant/sinistreCourant/BeneficiaireCourant, pour ne pas tronquer les
+      * donnees exportees ni ecraser les criteres de recherche en cours (clientcourant.nom/prenom etc.)
+      * pendant le parcours du curseur d'export.
+       01 ClientExportCourant.
+         05 codeClient PIC x(36).
+         05 nom PIC x(30).
+         05 prenom PIC x(30).
+         05 DateNaissance.
+           10 AAAA PIC 9(4).
+           10 pic x value "/".
+           10 MM PIC 9(2).
+           10 pic x value "/".
+           10 JJ PIC 9(2).
+         05 adresse PIC x(50).
+         05 codePostal PIC x(5).
+         05 ville PIC x(30).
+
+       01 ContratExportCourant.
+         05 codeContrat PIC x(36).
+         05 refCodeClient PIC x(36).
+         05 sinistresCouverts.
+           10 IT PIC 9.
+           10 PE PIC 9.
+           10 IA PIC 9.
+           10 MT PIC 9.
+           10 CHM PIC 9.
+           10 DC pic 9.
+         05 date-Contrat.
+           10 AAAA PIC 9(4).
+           10 pic x value "/".
+           10 MM PIC 9(2).
+           10 pic x value "/".
+           10 JJ PIC 9(2).
+         05 franchise.
+           10 FRIT PIC 99.
+           10 FRPE PIC 99.
+           10 FRIA PIC 99.
+           10 FRMT PIC 99.
+           10 FRCH PIC 99.
+         05 NombreBeneficiaires PIC 99.
+         05 PrimeContrat PIC 9(4)V99.
+         05 Validite PIC XXX.
+
+       01 SinistreExportCourant.
+         05 codeSinistre PIC x(36).
+         05 refCodeClient PIC x(36).
+         05 refCodeContrat PIC x(36).
+         05 typeSinistre PIC XX.
+         05 date-Sinistre.
+           10 AAAA PIC 9(4).
+           10 pic x value "/".
+           10 MM PIC 9(2).
+           10 pic x value "/".
+           10 JJ PIC 9(2).
+         05 statutSinistre PIC X(10).
+
+       01 BeneficiaireExportCourant.
+         05 CodeBeneficiaire pic X(36).
+         05 Codecontrat PIC x(36).
+         05 nom PIC x(30).
+         05 prenom PIC x(30).
+         05 DateNaissance.
+           10 AAAA PIC 9(4).
+           10 pic x value "/".
+           10 MM PIC 9(2).
+           10 pic x value "/".
+           10 JJ PIC 9(2).
+         05 adresse PIC x(50).
+         05 codePostal PIC x(5).
+         05 ville PIC x(30).
+         05 somme pic X(12).
 
       * Correspond a la description des tables de la base de donnees. Le nom des champs doit etre identique aux champs des tables
       * ASTUCE : Commencer le niveau 2 avec un 05 permet de faire des copier/coller pour les tableaux et variables intermediaires
@@ -201,6 +311,7 @@
            10 FRMT PIC 99.
            10 FRCH PIC 99.
          05 NombreBeneficiaires PIC 99.
+         05 PrimeContrat PIC 9(4)V99.
          05 Validite PIC XXX.
 
        01 sinistreCourant.
@@ -214,6 +325,7 @@
            10 MM PIC 9(2).
            10 pic x value "/".
            10 JJ PIC 9(2).
+         05 statutSinistre PIC X(10) value "Declare".
 
        01 BeneficiaireCourant.
          05 CodeBeneficiaire pic X(36).
@@ -231,6 +343,98 @@
          05 ville PIC x(30).
          05 somme pic X(12).
 
+      * Beneficiaire en cours de lecture lors de la generation automatique des paiements suite a un sinistre DC
+       01 BeneficiairePaiementCourant.
+         05 codeBeneficiaire pic X(36).
+         05 somme pic X(12).
+
+      * Paiement genere pour un beneficiaire suite a un sinistre DC (deces)
+       01 PaiementCourant.
+         05 codePaiement pic X(36).
+         05 montant pic X(12).
+         05 statutPaiement pic X(10) value "A regler".
+
+      * Operateur connecte, utilise pour tracer qui a fait quoi dans l'historique des modifications
+       77 OperateurCourant pic X(20).
+       77 OperateurIdentifie pic 9 value 0.
+
+      * Cliche des valeurs avant modification, pris juste avant la saisie de modification, pour l'historique
+       01 ClientAvantModif.
+         05 codeClient PIC x(36).
+         05 nom PIC x(30).
+         05 prenom PIC x(30).
+         05 DateNaissance.
+           10 AAAA PIC 9(4).
+           10 pic x value "/".
+           10 MM PIC 9(2).
+           10 pic x value "/".
+           10 JJ PIC 9(2).
+         05 adresse PIC x(50).
+         05 codePostal PIC x(5).
+         05 ville PIC x(30).
+
+       01 ContratAvantModif.
+         05 codeContrat PIC x(36).
+         05 refCodeClient PIC x(36).
+         05 sinistresCouverts.
+           10 IT PIC 9.
+           10 PE PIC 9.
+           10 IA PIC 9.
+           10 MT PIC 9.
+           10 CHM PIC 9.
+           10 DC pic 9.
+         05 franchise.
+           10 FRIT PIC 99.
+           10 FRPE PIC 99.
+           10 FRIA PIC 99.
+           10 FRMT PIC 99.
+           10 FRCH PIC 99.
+
+       01 SinistreAvantModif.
+         05 codeSinistre PIC x(36).
+         05 typeSinistre PIC XX.
+         05 date-Sinistre.
+           10 AAAA PIC 9(4).
+           10 pic x value "/".
+           10 MM PIC 9(2).
+           10 pic x value "/".
+           10 JJ PIC 9(2).
+         05 statutSinistre PIC X(10).
+
+       01 BeneficiaireAvantModif.
+         05 CodeBeneficiaire pic X(36).
+         05 Codecontrat PIC x(36).
+         05 nom PIC x(30).
+         05 prenom PIC x(30).
+         05 DateNaissance.
+           10 AAAA PIC 9(4).
+           10 pic x value "/".
+           10 MM PIC 9(2).
+           10 pic x value "/".
+           10 JJ PIC 9(2).
+         05 adresse PIC x(50).
+         05 codePostal PIC x(5).
+         05 ville PIC x(30).
+         05 somme pic X(12).
+
+      * Ligne d'historique de modification (avant/apres) tracee pour Mod-Client/Mod-Contrat/Mod-Sinistre/Mod-Beneficiaire
+       01 HistoriqueModification.
+         05 codeHistorique pic X(36).
+         05 tableModifiee pic X(20).
+         05 identifiantEnregistrement pic X(36).
+         05 ancienneValeur pic X(200).
+         05 nouvelleValeur pic X(200).
+         05 dateModification pic X(10).
+
+      * Ligne de la confirmation d'historique : chaque Mod-Xxx la positionne sur la meme ligne que
+      * son propre message "Modification ... reussie", pour ne pas ecraser les options Quitter/Valider
+      * des menus -Choix (ces options occupent toutes la ligne 20 ou 21 selon l'ecran).
+       77 LigneConfirmationHistorique pic 99.
+
+      * Indicateur de validite d'une transition de statut demandee sur un sinistre (cf ValiderStatutSinistre) :
+      * cycle de vie Declare -> En etude -> Approuve/Refuse -> Paye.
+       77 IndicateurStatutSinistreValide pic 9 value 0.
+
       * reservation en memoire de 50 lignes pour les tableau
        01 TableauClient.
          02 indice OCCURS 50.
@@ -273,6 +477,7 @@
                10 FRMT PIC 99.
                10 FRCH PIC 99.
              05 NombreBeneficiaires PIC 99.
+             05 PrimeContrat PIC 9(4)V99.
              05 Validite PIC XXX.
 
        01 TableauSinistre.
@@ -288,6 +493,7 @@
                10 MM PIC 9(2).
                10 pic x value "/".
                10 JJ PIC 9(2).
+             05 statutSinistre PIC X(10).
 
        01 TableauBeneficiaire.
          02 indice OCCURS 50.
@@ -331,6 +537,18 @@
       * Definit le nombre de page de la liste et la page courante
        77 pagecourante pic 99.
        77 pagesTotales pic 99.
+       77 OffsetPage pic 9(5).
+       77 PageCommande pic X.
+
+      * Nombre total de lignes trouvees en base, utilise pour calculer pagesTotales
+       77 tailleTotaleClient pic 9(5).
+       77 tailleTotaleContrat pic 9(5).
+       77 tailleTotaleSinistre pic 9(5).
+       77 tailleTotaleBeneficiaire pic 9(5).
+
+      * Indicateur d'une erreur de connexion a la base de donnees (distinct de la fin normale de curseur)
+       77 IndicateurErreurBD pic 9.
+       77 ConfirmationErreurBD pic X.
 
       * Variable qui donne la concatenation des infos du client pour faire les listes
        77 resultatclient PIC X(80).
@@ -510,13 +728,14 @@
          10 line 17 col 35 using DC of contratCourant PIC 9.
          10 line 18 col 5 value " Option : ".
          10 line 18 col 15 from OptionMenuContrat PIC 9.
+         10 line 18 col 40 value " Prime annuelle :          Euros ".
+         10 line 18 col 56 from PrimeContrat of contratCourant PIC ZZZ9,99.
          10 line 19 col 5 value "--------------------------------------------------------------------".
          10 line 20 col 5 value "- 0 - Quitter                                                       ".
          10 line 21 col 5 value "- 1 - Cree                                                          ".
-      *  10 line 22 col 5 value "- 2 - Calcul du prix du contrat                                     ".
+         10 line 22 col 5 value "                                                                    ".
          10 line 23 col 5 value "                                                                    ".
          10 line 24 col 5 value "--------------------------------------------------------------------".
-      *todo Si on as le temps, faire un autre menu choix avec le calcul du prix du contrat fx option et somme beneficiaire
 
       * Creation d'un sinistre
        01 menu-Creation-sinistre background-color is CouleurFondEcran foreground-color is CouleurCaractere.
@@ -604,7 +823,12 @@
          10 line 3 col 74 from AAAA of DateSysteme.
          10 line 6 col 1 value "Nu  Client  Nom        Prenom     Adresse           CP    Ville      Naissance  ".
          10 line 7 col 1 value "--------------------------------------------------------------------------------".
-         10 line 18 col 5 value " Num Client : ".        
+         10 line 18 col 5 value " Num Client : ".
+         10 line 18 col 40 value "Page ".
+         10 line 18 col 45 from pagecourante.
+         10 line 18 col 48 value "de ".
+         10 line 18 col 51 from pagesTotales.
+         10 line 18 col 54 value " N/P/E:".
          10 line 20 col 5 value "--------------------------------------------------------------------".
          10 line 21 col 5 value "-Num- Selection du client dans la liste                             ".
          10 line 22 col 5 value "- 0 - Menu Principal                                                ".
@@ -679,10 +903,11 @@
          10 Line 5 Col 66 from AAAA of dateNaissance of clientCourant.
          10 line 7 col 1 value "Nu  contrat Client IT FR  PE FR  IA FR  MT FR  CH FR  DC Nb  Signature  Validite".
          10 line 18 col 5 value " Numero Contrat : ".
-         10 line 18 col 67 value "Page ".
-      *  10 line 18 col 72 from pageCourante.
-      *  10 line 18 col 75 value "de ".
-      *  10 line 18 col 78 from pagesTotales.
+         10 line 18 col 40 value "Page ".
+         10 line 18 col 45 from pageCourante.
+         10 line 18 col 48 value "de ".
+         10 line 18 col 51 from pagesTotales.
+         10 line 18 col 54 value " N/P/E:".
       * Prévoir une alerte si le client a plus de 65 ans.
          10 line 19 col 5 value "--------------------------------------------------------------------".
          10 line 20 col 5 value "-Num- Selection contrat                                             ".
@@ -740,6 +965,8 @@
          10 line 17 col 5 value " DC - DECES                 :                Nb de beneficiaires :   ".
          10 line 17 col 35 using DC of contratCourant PIC 9.
          10 line 17 col 73 from NombreBeneficiaires of contratCourant PIC 9.
+         10 line 18 col 40 value " Prime annuelle :          Euros ".
+         10 line 18 col 56 from PrimeContrat of contratCourant PIC ZZZ9,99.
          10 line 18 col 5 value " Option : ".
          10 line 20 col 5 value "--------------------------------------------------------------------".
          10 line 21 col 5 value "- 0 - Menu Precedant               - 3 - Creation Sinistre          ".
@@ -777,8 +1004,13 @@
          10 Line 5 Col 63 from MM of dateNaissance of clientCourant.
          10 line 5 col 65 value "/".
          10 Line 5 Col 66 from AAAA of dateNaissance of clientCourant.
-         10 line 7 col 5 value " Num / Sinistre / Client / Contrat / type / date sinistre                                   ".
-         10 line 18 col 5 value " Option : ".       
+         10 line 7 col 5 value " Num / Sinistre / Client / Contrat / type / date sinistre / statut                          ".
+         10 line 18 col 5 value " Option : ".
+         10 line 18 col 40 value "Page ".
+         10 line 18 col 45 from pagecourante.
+         10 line 18 col 48 value "de ".
+         10 line 18 col 51 from pagesTotales.
+         10 line 18 col 54 value " N/P/E:".
          10 line 20 col 5 value "--------------------------------------------------------------------".
          10 line 21 col 5 value "- Num- Selection sinistre                                           ".
          10 line 22 col 5 value "- 0 - Menu Precedent                                                ".
@@ -810,13 +1042,15 @@
          10 Line 8 Col 27 from MM of Date-sinistre of sinistrecourant PIC 99.
          10 line 8 col 29 value "/".
          10 Line 8 Col 30 from AAAA of Date-sinistre of sinistrecourant PIC 9999.
-         10 line 18 col 5 value " Options : ".        
+         10 line 9 col 5 value "Statut : ".
+         10 Line 9 Col 13 from statutSinistre of sinistrecourant PIC X(10).
+         10 line 18 col 5 value " Options : ".
          10 line 20 col 5 value "--------------------------------------------------------------------".
          10 line 21 col 5 value "- 0 - Menu precedant                                                ".
          10 line 22 col 5 value "- 1 - Modification                                                  ".
          10 line 23 col 5 value "                                                                    ".
          10 line 24 col 5 value "--------------------------------------------------------------------".
-      
+
       * Cache certaines options du menu Detail Sinistre
        01 menu-Visualisation-Detail-sinistre-Choix background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line 3 col 1 value " MENU MODIFICATION DETAIL SINISTRE ".
@@ -828,6 +1062,8 @@
          10 Line 8 Col 27 using MM of Date-sinistre of sinistrecourant PIC 99.
          10 line 8 col 29 value "/".
          10 Line 8 Col 30 using AAAA of Date-sinistre of sinistrecourant PIC 9999.
+         10 line 9 col 5 value "Statut : ".
+         10 Line 9 Col 13 using statutSinistre of sinistrecourant PIC X(10).
          10 line 18 col 5 value " Options : ".
          10 line 20 col 5 value "- 0 - Quitter                                                       ".
          10 line 21 col 5 value "- 1 - Valider                                                       ".
@@ -846,10 +1082,11 @@
          10 line 3 col 74 from AAAA of DateSysteme.       
          10 line 7 col 1 value " Nu  Contrat  Nom        Prenom        CP     Ville      Naissance      Somme ".
          10 line 18 col 5 value " Numero Beneficiaire : ".
-         10 line 18 col 67 value "Page ".
-         10 line 18 col 72 from pageCourante.
-         10 line 18 col 75 value "de ".
-         10 line 18 col 78 from pagesTotales.
+         10 line 18 col 40 value "Page ".
+         10 line 18 col 45 from pageCourante.
+         10 line 18 col 48 value "de ".
+         10 line 18 col 51 from pagesTotales.
+         10 line 18 col 54 value " N/P/E:".
          10 line 19 col 5 value "--------------------------------------------------------------------".
          10 line 20 col 5 value "-Num- Selection beneficiaire                                        ".
          10 line 21 col 5 value "- 0 - Menu Precedant                                                ".
@@ -917,12 +1154,16 @@
 
        Menu-init.
            move 0 to Menu-trt-fin.
-           Move FUNCTION CURRENT-DATE TO DateSysteme.           
+           Move FUNCTION CURRENT-DATE TO DateSysteme.
            initialize clientcourant.
            initialize contratCourant.
            initialize sinistreCourant.
            initialize BeneficiaireCourant.
 
+           if OperateurIdentifie = 0
+               perform IdentificationOperateur
+           end-if.
+
       ********** Connexion à la base de données ***********************
            
       ********************************************************************************************************************
@@ -940,6 +1181,13 @@
                SET AUTOCOMMIT ON
            End-EXEC.
 
+       IdentificationOperateur.
+      * Demande l'identifiant de l'operateur une seule fois au lancement du programme,
+      * afin de pouvoir tracer qui a fait quoi dans l'historique des modifications.
+           display "Identifiant operateur : " line 5 col 5
+           accept OperateurCourant line 5 col 30
+           move 1 to OperateurIdentifie.
+
        Menu-trt.
            move 1 to Menu-trt-fin.
            display menu-principal.
@@ -984,6 +1232,7 @@
            initialize tailleTabclient.
            initialize clientCourant.
            initialize FillerREQSQL.
+           move 1 to pagecourante.
            Display Menu-Recherche-nomPrenom.
            accept Menu-Recherche-nomPrenom.
 
@@ -997,36 +1246,74 @@
                perform OptionVisualisationClient.
      
        OptionVisualisationClient.
-           accept optionVisualisationClients line 18 col 19
-           evaluate optionVisualisationClients
-               when 0
-                   perform menu
-               when 1 thru 9
-                   if OptionVisualisationClients >= indiceTabClient then
-                       display "Veillez entrer un choix valide. " line 19 col 5                        
-                       perform OptionVisualisationClient
-                   else
-                       move optionVisualisationClients to indiceTab
-                       move corresponding ClientTable(indiceTab) to clientCourant
-                       perform Visualisation-Detail-Client
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 55
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
+                   end-if
+                   perform SQLNom
+                   perform displayListeClientsNom
+                   perform OptionVisualisationClient
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
                    end-if
+                   perform SQLNom
+                   perform displayListeClientsNom
+                   perform OptionVisualisationClient
+               when "E" when "e"
+                   perform ExportListeClients
+                   perform OptionVisualisationClient
                when other
-                   display "Veillez entrer un choix valide. " line 19 col 5       
-                   perform OptionVisualisationClient.        
+                   accept optionVisualisationClients line 18 col 19
+                   evaluate optionVisualisationClients
+                       when 0
+                           perform menu
+                       when 1 thru 9
+                           if OptionVisualisationClients >= indiceTabClient then
+                               display "Veillez entrer un choix valide. " line 19 col 5
+                               perform OptionVisualisationClient
+                           else
+                               move optionVisualisationClients to indiceTab
+                               move corresponding ClientTable(indiceTab) to clientCourant
+                               perform Visualisation-Detail-Client
+                           end-if
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationClient
+                   end-evaluate
+           end-evaluate.
 
        SQLNom.
       ************************************************************************************************
       * declare un curseur  CursorClient
       * selectionne les variables a mettre dans le curseur  de la table clients
       * ou le nom ou le prenom est egale :clientcourant.nom , :clientcourant.prenom
-      * classer par nom
+      * classer par nom, avec pagination par pages de 50 lignes (pagecourante/pagesTotales)
       *************************************************************************************************
+           move 0 to IndicateurErreurBD
+           EXEC sql
+              select count(*) into :tailleTotaleClient
+              from clients
+              where nom = :clientcourant.nom OR prenom = :clientcourant.prenom
+           END-EXEC
+           compute pagesTotales = (tailleTotaleClient + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
+
            EXEC sql
               declare Cursor-nom-prenom cursor for
               select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville
               from clients
               where nom = :clientcourant.nom  OR prenom = :clientcourant.prenom
               order by nom, prenom
+              OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
       * ouvre le curseur
            EXEC sql
@@ -1035,8 +1322,8 @@
       * Met 1 dans l'indice pour initialiser le tableau a la ligne 1 de ClientTab et 0 dans la taille de la table.
            move 1 to indiceTabclient
            move 0 to tailleTabclient
-      * boucle aussi longtemps qu'il y a des occurances
-           perform until SQLCODE <> 0
+      * boucle tant qu'il reste des occurences de la page courante et qu'il n'y a pas eu d'erreur
+           perform until SQLCODE = 100 or indiceTabclient > 50 or IndicateurErreurBD = 1
       * Met le contenu du curseur dans les variables. Attention a la concordance
                EXEC sql
                           fetch Cursor-nom-prenom into
@@ -1052,11 +1339,16 @@
                END-EXEC
       * Move chaque variable dans le tableau ClientTable a l'indice en cours
       * et ensuite ajoute 1 a l'indice et a la taille de la table
-               IF SQLCODE = 0 THEN
-                   move corresponding clientcourant to clientTable(indiceTabclient)
-                   add 1 to indiceTabclient
-                   add 1 to tailleTabclient
-               end-if
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding clientcourant to clientTable(indiceTabclient)
+                       add 1 to indiceTabclient
+                       add 1 to tailleTabclient
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
 
            END-PERFORM.
            EXEC sql
@@ -1086,6 +1378,61 @@
                    ADD 1 TO NoLigne
                end-perform.
 
+      ***************************************************************
+      ** Export du resultat complet de la recherche nom/prenom (pas seulement la page affichee)
+      ***************************************************************
+       ExportListeClients.
+           move 0 to IndicateurErreurBD
+           open output FichierExportClients
+           EXEC sql
+              declare Cursor-ExportClients cursor for
+              select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville
+              from clients
+              where nom = :clientcourant.nom OR prenom = :clientcourant.prenom
+              order by nom, prenom
+           END-EXEC
+           EXEC sql
+               open Cursor-ExportClients
+           END-EXEC
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                  fetch Cursor-ExportClients into
+                  :ClientExportCourant.codeClient,
+                  :ClientExportCourant.nom,
+                  :ClientExportCourant.prenom,
+                  :ClientExportCourant.DateNaissance.JJ,
+                  :ClientExportCourant.DateNaissance.MM,
+                  :ClientExportCourant.DateNaissance.AAAA,
+                  :ClientExportCourant.adresse,
+                  :ClientExportCourant.codePostal,
+                  :ClientExportCourant.ville
+               END-EXEC
+               evaluate true
+                   when SQLCODE = 0
+                       move spaces to LigneExportClient
+                       STRING codeClient of ClientExportCourant ";"
+                         nom of ClientExportCourant ";"
+                         prenom of ClientExportCourant ";"
+                         adresse of ClientExportCourant ";"
+                         codePostal of ClientExportCourant ";"
+                         ville of ClientExportCourant ";"
+                         JJ of dateNaissance of ClientExportCourant "/"
+                         MM of dateNaissance of ClientExportCourant "/"
+                         AAAA of dateNaissance of ClientExportCourant
+                         DELIMITED BY SIZE INTO LigneExportClient
+                       write LigneExportClient
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform
+           EXEC sql
+               close Cursor-ExportClients
+           END-EXEC
+           close FichierExportClients
+           display "Export termine : fichier EXPCLIENT." line 19 col 5.
+
        Recherche-nom-Fin.
            EXEC sql
                close Cursor-nom-prenom
@@ -1106,6 +1453,7 @@
            initialize tailleTabclient.
            initialize clientCourant.
            initialize FillerREQSQL.
+           move 1 to pagecourante.
            Display menu-Recherche-CodeClient.
            accept menu-Recherche-CodeClient.
        Recherche-Codeclient-Trt.
@@ -1119,32 +1467,66 @@
                perform OptionVisualisationCodeClient.
 
        OptionVisualisationCodeClient.
-           accept optionVisualisationClients line 18 col 19
-           evaluate optionVisualisationClients
-               when 0
-                   perform menu
-               when 1 
-                   move optionVisualisationClients to indiceTab
-                   move corresponding ClientTable(indiceTab) to clientCourant
-                   perform Visualisation-Detail-Client
-              when other
-                   display "Veillez entrer un choix valide. " line 19 col 5       
-                   perform OptionVisualisationCodeClient.
-
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 55
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
+                   end-if
+                   perform SQLClient
+                   perform DisplayClientCode
+                   perform OptionVisualisationCodeClient
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
+                   end-if
+                   perform SQLClient
+                   perform DisplayClientCode
+                   perform OptionVisualisationCodeClient
+               when other
+                   accept optionVisualisationClients line 18 col 19
+                   evaluate optionVisualisationClients
+                       when 0
+                           perform menu
+                       when 1
+                           move optionVisualisationClients to indiceTab
+                           move corresponding ClientTable(indiceTab) to clientCourant
+                           perform Visualisation-Detail-Client
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationCodeClient
+                   end-evaluate
+           end-evaluate.
 
        SQLClient.
       *************************************************************************************************
       * declare un curseur  CursorClient
       * selectionne les variables a mettre dans le curseur de la table clients
       * ou le nom ou le prenom ou le codeclient est egale :client.nom , :client.prenom ou :CodeClientFillerREQSQL
-      * classer par nom et prenom
+      * classer par nom et prenom, avec pagination par pages de 50 lignes
       *************************************************************************************************
+           move 0 to IndicateurErreurBD
+           EXEC sql
+              select count(*) into :tailleTotaleClient
+              from clients
+              where CodeClient like :FillerREQSQL
+           END-EXEC
+           compute pagesTotales = (tailleTotaleClient + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
+
            EXEC sql
               declare Cursor-CodeClient cursor for
               select codeClient, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville
               from clients
               where CodeClient like :FillerREQSQL
               order by nom, prenom
+              OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
 
            EXEC sql
@@ -1153,8 +1535,8 @@
       * Initialisation du tableau Client (clientTab) avec un indice de 1 et une taille de 0.
            move 1 to indiceTabclient
            move 0 to tailleTabclient
-      * boucle aussi longtemps qu'il y a des occurances
-           perform until SQLCODE <> 0
+      * boucle tant qu'il reste des occurences de la page courante et qu'il n'y a pas eu d'erreur
+           perform until SQLCODE = 100 or indiceTabclient > 50 or IndicateurErreurBD = 1
       * Met le contenu du curseur dans les variables. Attention a la concordance
                EXEC sql
                    fetch Cursor-CodeClient into
@@ -1169,11 +1551,16 @@
                    :clientcourant.ville
                END-EXEC
       * Move chaque variable dans le tableau ClientTable a l'indice en cours et ensuite ajoute 1 a l'indice et a la taille de la table
-               IF SQLCODE = 0 THEN
-                   move corresponding clientcourant to clientTable(indiceTabclient)
-                   add 1 to indiceTabclient
-                   add 1 to tailleTabclient
-               end-if
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding clientcourant to clientTable(indiceTabclient)
+                       add 1 to indiceTabclient
+                       add 1 to tailleTabclient
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
            END-PERFORM.
            EXEC sql
                  close Cursor-CodeClient
@@ -1218,6 +1605,7 @@
            initialize tailleTabContrat.
            initialize contratCourant.
            initialize FillerREQSQL.
+           move 1 to pagecourante.
            Display Menu-Recherche-Codecontrat.
            accept Menu-Recherche-Codecontrat.
        Recherche-Contrat-Trt.
@@ -1231,30 +1619,66 @@
                perform OptionVisualisationCodeContrat.
 
        OptionVisualisationCodeContrat.
-           accept optionVisualisationContrats line 18 col 23
-           evaluate optionVisualisationContrats
-               when 0
-                   perform menu
-               when 1 
-                   move optionVisualisationContrats to indiceTab
-                   move corresponding ContratTable(indiceTab) to contratCourant
-                   perform Visualisation-Detail-Contrat
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 59
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
+                   end-if
+                   perform SQLContrat
+                   perform DisplayContrat
+                   perform OptionVisualisationCodeContrat
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
+                   end-if
+                   perform SQLContrat
+                   perform DisplayContrat
+                   perform OptionVisualisationCodeContrat
                when other
-                   display "Veillez entrer un choix valide. " line 19 col 5
-                   perform OptionVisualisationCodeContrat.
+                   accept optionVisualisationContrats line 18 col 23
+                   evaluate optionVisualisationContrats
+                       when 0
+                           perform menu
+                       when 1
+                           move optionVisualisationContrats to indiceTab
+                           move corresponding ContratTable(indiceTab) to contratCourant
+                           perform Visualisation-Detail-Contrat
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationCodeContrat
+                   end-evaluate
+           end-evaluate.
 
        SQLContrat.
       ************************************************************************************************
       * declare un curseur  Cursorcontrat
       * selectionne les variables a mettre dans le curseur  de la table contrat
       * ou le codeContrat = :FillerREQSQL
-      * classer par nom
+      * classer par nom, avec pagination par pages de 50 lignes
       *************************************************************************************************
+           move 0 to IndicateurErreurBD
+           EXEC sql
+               select count(*) into :tailleTotaleContrat
+               from contrats
+               where CodeContrat like :FillerREQSQL
+           END-EXEC
+           compute pagesTotales = (tailleTotaleContrat + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
+
            EXEC sql
                    declare Cursor-CodeContrat Cursor for
-                   select codeContrat, CodeClient, IT, PE, IA, MT, CH, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature), FRIT,FRPE,FRIA,FRMT,FRCH,DC
+                   select codeContrat, CodeClient, IT, PE, IA, MT, CH, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature), FRIT,FRPE,FRIA,FRMT,FRCH,DC,NombreBeneficiaires,PrimeContrat
                    from contrats
-                   where CodeContrat like :FillerREQSQL                    
+                   where CodeContrat like :FillerREQSQL
+                   order by codeContrat
+                   OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
 
            EXEC sql
@@ -1263,8 +1687,8 @@
       * Met 1 dans l'indice de la table et 0 dans la taille de la table.
            move 1 to indiceTabcontrat
            move 0 to tailleTabContrat
-      * boucle aussi longtemps qu'il y a des occurances
-           perform until SQLCODE <> 0
+      * boucle tant qu'il reste des occurences de la page courante et qu'il n'y a pas eu d'erreur
+           perform until SQLCODE = 100 or indiceTabcontrat > 50 or IndicateurErreurBD = 1
       * Met le contenu du curseur dans les variables. Attention a la concordance
                EXEC sql
                    fetch Cursor-CodeContrat into
@@ -1284,14 +1708,20 @@
                    :contratcourant.franchise.FRMT,
                    :contratcourant.franchise.FRCH,
                    :contratcourant.sinistresCouverts.DC,
-                   :contratcourant.NombreBeneficiaires
+                   :contratcourant.NombreBeneficiaires,
+                   :contratcourant.PrimeContrat
                END-EXEC
       * Move chaque variable dans le tableau ContratTable a l'indice en cours et ensuite ajoute 1 a l'indice et a la taille de la table
-               IF SQLCODE = 0 THEN
-                   move corresponding contratcourant to contratTable(indiceTabcontrat)
-                   add 1 to indiceTabcontrat
-                   add 1 to tailleTabContrat
-               end-if
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding contratcourant to contratTable(indiceTabcontrat)
+                       add 1 to indiceTabcontrat
+                       add 1 to tailleTabContrat
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
            END-PERFORM.
            EXEC sql
                close Cursor-CodeContrat
@@ -1345,6 +1775,7 @@
            initialize tailleTabSinistre.
            initialize sinistreCourant.
            initialize FillerREQSQL.
+           move 1 to pagecourante.
            Display Menu-Recherche-Codesinistre.
            accept Menu-Recherche-Codesinistre.
        Recherche-Sinistre-Trt.
@@ -1358,31 +1789,66 @@
                perform OptionVisualisationCodeSinistre.
 
        OptionVisualisationCodeSinistre.
-           accept optionVisualisationSinistres line 18 col 14
-           evaluate optionVisualisationSinistres
-               when 0
-                   perform menu
-               when 1 
-                   move optionVisualisationSinistres to indiceTab
-                   move corresponding SinistreTable(indiceTab) to SinistreCourant
-                   perform Visualisation-Detail-Sinistre
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 59
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
+                   end-if
+                   perform SQLSinistre
+                   perform DisplaySinistre
+                   perform OptionVisualisationCodeSinistre
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
+                   end-if
+                   perform SQLSinistre
+                   perform DisplaySinistre
+                   perform OptionVisualisationCodeSinistre
                when other
-                   display "Veillez entrer un choix valide. " line 19 col 5
-                   perform OptionVisualisationCodeSinistre.
+                   accept optionVisualisationSinistres line 18 col 14
+                   evaluate optionVisualisationSinistres
+                       when 0
+                           perform menu
+                       when 1
+                           move optionVisualisationSinistres to indiceTab
+                           move corresponding SinistreTable(indiceTab) to SinistreCourant
+                           perform Visualisation-Detail-Sinistre
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationCodeSinistre
+                   end-evaluate
+           end-evaluate.
 
        SQLSinistre.
       ************************************************************************************************
       * declare un curseur  CursorClient
       * selectionne les variables a mettre dans le curseur  de la table clients
       * ou le nom ou le prenom ou le codeclient est egale :client.nom , :client.prenom ou :CodeClientFillerREQSQL
-      * classer par nom
+      * classer par nom, avec pagination par pages de 50 lignes
       *************************************************************************************************
+           move 0 to IndicateurErreurBD
+           EXEC sql
+              select count(*) into :tailleTotaleSinistre
+              from sinistres
+              where CodeSinistre like :FillerREQSQL
+           END-EXEC
+           compute pagesTotales = (tailleTotaleSinistre + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
 
            EXEC sql
               declare Cursor-CodeSinistre cursor for
-              select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre)
+              select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre), statutSinistre
               from sinistres
-              where CodeSinistre like :FillerREQSQL               
+              where CodeSinistre like :FillerREQSQL
+              order by codeSinistre
+              OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
       * ouvre le curseur
            EXEC sql
@@ -1391,8 +1857,8 @@
       * Met 1 dans l'indice de la table et 0 dans la taille de la table ?
            move 1 to indiceTabsinistre
            move 0 to tailleTabsinistre
-      * boucle aussi longtemps qu'il y a des occurances
-           perform until SQLCODE <> 0
+      * boucle tant qu'il reste des occurences de la page courante et qu'il n'y a pas eu d'erreur
+           perform until SQLCODE = 100 or indiceTabsinistre > 50 or IndicateurErreurBD = 1
       * Met le contenu du curseur dans les variables. Attention a la concordance
                EXEC sql
                    fetch Cursor-CodeSinistre into
@@ -1402,14 +1868,20 @@
                    :Sinistrecourant.TypeSinistre,
                    :Sinistrecourant.Date-sinistre.JJ,
                    :Sinistrecourant.Date-sinistre.MM,
-                   :Sinistrecourant.Date-sinistre.AAAA
+                   :Sinistrecourant.Date-sinistre.AAAA,
+                   :Sinistrecourant.statutSinistre
                END-EXEC
       * Move chaque variable dans le tableau ContratTable a l'indice en cours et ensuite ajoute 1 a l'indice et a la taille de la table
-               IF SQLCODE = 0 THEN
-                   move corresponding sinistrecourant to sinistreTable(indiceTabsinistre)
-                   add 1 to indiceTabsinistre
-                   add 1 to tailleTabsinistre
-               end-if
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding sinistrecourant to sinistreTable(indiceTabsinistre)
+                       add 1 to indiceTabsinistre
+                       add 1 to tailleTabsinistre
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
            END-PERFORM.
            EXEC sql
                  close Cursor-CodeSinistre
@@ -1452,6 +1924,7 @@
            initialize indiceTabbeneficiaire.
            initialize tailleTabbeneficiaire.
            initialize FillerREQSQL.
+           move 1 to pagecourante.
            Display Menu-Recherche-beneficiaires.
            accept Menu-Recherche-beneficiaires.
 
@@ -1466,47 +1939,82 @@
                perform OptionVisualisationCodeBeneficiaire.
 
        OptionVisualisationCodeBeneficiaire.
-           accept optionVisualisationbeneficiaires line 18 col 28
-           evaluate optionVisualisationbeneficiaires
-               when 0
-                   perform menu
-               when 1 thru 9
-                   if OptionVisualisationBeneficiaires >= indiceTabBeneficiaire then
-                       display "Veillez entrer un choix valide. " line 19 col 5
-                       perform OptionVisualisationBeneficiaire
-                   else
-                       move optionVisualisationbeneficiaires to indiceTab
-                       move corresponding beneficiaireTable(indiceTab) to beneficiaireCourant
-                       perform Visualisation-Detail-beneficiaire
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 55
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
+                   end-if
+                   perform SQLBeneficiaire
+                   perform DisplayBeneficiaire
+                   perform OptionVisualisationCodeBeneficiaire
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
                    end-if
+                   perform SQLBeneficiaire
+                   perform DisplayBeneficiaire
+                   perform OptionVisualisationCodeBeneficiaire
                when other
-                   display "Veillez entrer un choix valide. " line 19 col 5
-                   perform OptionVisualisationCodeBeneficiaire.
+                   accept optionVisualisationbeneficiaires line 18 col 28
+                   evaluate optionVisualisationbeneficiaires
+                       when 0
+                           perform menu
+                       when 1 thru 9
+                           if OptionVisualisationBeneficiaires >= indiceTabBeneficiaire then
+                               display "Veillez entrer un choix valide. " line 19 col 5
+                               perform OptionVisualisationBeneficiaire
+                           else
+                               move optionVisualisationbeneficiaires to indiceTab
+                               move corresponding beneficiaireTable(indiceTab) to beneficiaireCourant
+                               perform Visualisation-Detail-beneficiaire
+                           end-if
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationCodeBeneficiaire
+                   end-evaluate
+           end-evaluate.
 
        SQLBeneficiaire.
       ************************************************************************************************
       * declare un curseur  Cursor-Beneficiaire
       * selectionne les variables a mettre dans le curseur  de la table beneficiaire
       * ou le nom ou le prenom est egale :beneficiairecourant.nom , :beneficiairecourant.prenom
-      * classer par nom.
+      * classer par nom, avec pagination par pages de 50 lignes.
       *************************************************************************************************
+           move 0 to IndicateurErreurBD
+           EXEC sql
+              select count(*) into :tailleTotaleBeneficiaire
+              from Beneficiaires
+              where nom = :beneficiairecourant.nom OR prenom = :beneficiairecourant.prenom OR codecontrat like :FillerREQSQL
+           END-EXEC
+           compute pagesTotales = (tailleTotaleBeneficiaire + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
+
            EXEC sql
               declare Cursor-Beneficiaire cursor for
               select codeBeneficiaire, codecontrat, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville, somme
               from Beneficiaires
-              where nom = :beneficiairecourant.nom  OR prenom = :beneficiairecourant.prenom OR codecontrat like :FillerREQSQL  
+              where nom = :beneficiairecourant.nom  OR prenom = :beneficiairecourant.prenom OR codecontrat like :FillerREQSQL
               order by nom
+              OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
-           
+
            EXEC sql
               open Cursor-Beneficiaire
            END-EXEC
-     
+
            move 1 to indiceTabbeneficiaire
            move 0 to tailleTabbeneficiaire
-      
-           perform until SQLCODE <> 0
-      
+
+           perform until SQLCODE = 100 or indiceTabbeneficiaire > 50 or IndicateurErreurBD = 1
+
                EXEC sql
                        fetch Cursor-Beneficiaire into
                        :beneficiairecourant.codeBeneficiaire,
@@ -1521,15 +2029,20 @@
                        :beneficiairecourant.ville,
                        :beneficiairecourant.somme
                END-EXEC
-      
-               IF SQLCODE = 0 THEN
-                   move corresponding beneficiairecourant to beneficiaireTable(indiceTabbeneficiaire)
-                   add 1 to indiceTabbeneficiaire
-                   add 1 to tailleTabbeneficiaire
-               end-if
+
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding beneficiairecourant to beneficiaireTable(indiceTabbeneficiaire)
+                       add 1 to indiceTabbeneficiaire
+                       add 1 to tailleTabbeneficiaire
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
            END-PERFORM.
            EXEC sql
-                 close Cursor-nom-prenom
+                 close Cursor-Beneficiaire
            END-EXEC.
 
        DisplayBeneficiaire.
@@ -1568,6 +2081,7 @@
 
        VisualisationContrats-Init.
            Move 0 to VisualisationContrats-Trt-fin.
+           move 1 to pagecourante.
            Display menu-visualisation-liste-contrats.
            initialize indiceTabcontrat.
            initialize tailleTabcontrat.
@@ -1578,30 +2092,71 @@
            perform DisplayContratListe.
            perform OptionVisualisationContrat.
        OptionVisualisationContrat.
-           accept optionVisualisationContrats line 18 col 23
-           evaluate optionVisualisationContrats
-               when 0
-                   perform menu
-               when 1 thru 9
-                   if optionVisualisationContrats >= indiceTabContrat then
-                       display "Veillez entrer un choix valide. " line 19 col 5
-                       perform OptionVisualisationContrat
-                   else
-                       move optionVisualisationContrats to indiceTab
-                       move corresponding ContratTable(indiceTab) to contratCourant
-                       perform Visualisation-Detail-Contrat
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 59
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
                    end-if
-              when other
-           display "Veillez entrer un choix valide. " line 19 col 5
-           perform OptionVisualisationContrat.
+                   Display menu-visualisation-liste-contrats
+                   perform SQLContratListe
+                   perform DisplayContratListe
+                   perform OptionVisualisationContrat
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
+                   end-if
+                   Display menu-visualisation-liste-contrats
+                   perform SQLContratListe
+                   perform DisplayContratListe
+                   perform OptionVisualisationContrat
+               when "E" when "e"
+                   perform ExportListeContrats
+                   perform OptionVisualisationContrat
+               when other
+                   accept optionVisualisationContrats line 18 col 23
+                   evaluate optionVisualisationContrats
+                       when 0
+                           perform menu
+                       when 1 thru 9
+                           if optionVisualisationContrats >= indiceTabContrat then
+                               display "Veillez entrer un choix valide. " line 19 col 5
+                               perform OptionVisualisationContrat
+                           else
+                               move optionVisualisationContrats to indiceTab
+                               move corresponding ContratTable(indiceTab) to contratCourant
+                               perform Visualisation-Detail-Contrat
+                           end-if
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationContrat
+                   end-evaluate
+           end-evaluate.
 
        SQLContratListe.
+      * Pagination par pages de 50 lignes (pagecourante/pagesTotales)
+           move 0 to IndicateurErreurBD
+           EXEC sql
+               select count(*) into :tailleTotaleContrat
+               from contrats
+               where Codeclient = :clientCourant.codeclient
+           END-EXEC
+           compute pagesTotales = (tailleTotaleContrat + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
+
            EXEC sql
                declare Cursor-CodeContratliste Cursor for
-               select codeContrat, CodeClient, IT, PE, IA, MT, CH, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature), FRIT, FRPE, FRIA, FRMT, FRCH, DC, NombreBeneficiaires
+               select codeContrat, CodeClient, IT, PE, IA, MT, CH, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature), FRIT, FRPE, FRIA, FRMT, FRCH, DC, NombreBeneficiaires, PrimeContrat
                from contrats
                where Codeclient = :clientCourant.codeclient
                order by dateSignature DESC
+               OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
 
            EXEC sql
@@ -1611,7 +2166,7 @@
            move 1 to indiceTabContrat
            move 0 to tailleTabContrat
 
-           perform until SQLCODE <> 0
+           perform until SQLCODE = 100 or indiceTabContrat > 50 or IndicateurErreurBD = 1
                EXEC sql
                    fetch Cursor-CodeContratliste into
                    :contratcourant.codeContrat,
@@ -1630,14 +2185,20 @@
                    :contratcourant.franchise.FRMT,
                    :contratcourant.franchise.FRCH,
                    :contratcourant.sinistresCouverts.DC,
-                   :contratcourant.NombreBeneficiaires
+                   :contratcourant.NombreBeneficiaires,
+                   :contratcourant.PrimeContrat
                END-EXEC
 
-               IF SQLCODE = 0 THEN
-                   move corresponding contratcourant to contratTable(indiceTabContrat)
-                   add 1 to indiceTabContrat
-                   add 1 to tailleTabContrat
-               end-if
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding contratcourant to contratTable(indiceTabContrat)
+                       add 1 to indiceTabContrat
+                       add 1 to tailleTabContrat
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
            END-PERFORM.
 
            EXEC sql
@@ -1673,10 +2234,98 @@
                      MM of date-Contrat of variablesIntermediaireContratCourant "/"
                      AAAA of date-Contrat of variablesIntermediaireContratCourant "   "
                      Validite of variablesIntermediaireContratCourant " " INTO resultatcontrat
-                   DISPLAY resultatcontrat line NoLigne col 1       
+                   DISPLAY resultatcontrat line NoLigne col 1
                    ADD 1 TO NoLigne
                end-perform
-           end-perform.            
+           end-perform.
+
+      ***************************************************************
+      ** Export du resultat complet des contrats du client (pas seulement la page affichee)
+      ***************************************************************
+       ExportListeContrats.
+           move 0 to IndicateurErreurBD
+           open output FichierExportContrats
+           EXEC sql
+               declare Cursor-ExportContrats cursor for
+               select codeContrat, CodeClient, IT, PE, IA, MT, CH, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature), FRIT, FRPE, FRIA, FRMT, FRCH, DC, NombreBeneficiaires, PrimeContrat
+               from contrats
+               where Codeclient = :clientCourant.codeclient
+               order by dateSignature DESC
+           END-EXEC
+           EXEC sql
+               open Cursor-ExportContrats
+           END-EXEC
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                   fetch Cursor-ExportContrats into
+                   :ContratExportCourant.codeContrat,
+                   :ContratExportCourant.refCodeClient,
+                   :ContratExportCourant.sinistresCouverts.IT,
+                   :ContratExportCourant.sinistresCouverts.PE,
+                   :ContratExportCourant.sinistresCouverts.IA,
+                   :ContratExportCourant.sinistresCouverts.MT,
+                   :ContratExportCourant.sinistresCouverts.CHM,
+                   :ContratExportCourant.Date-contrat.JJ,
+                   :ContratExportCourant.Date-contrat.MM,
+                   :ContratExportCourant.Date-contrat.AAAA,
+                   :ContratExportCourant.franchise.FRIT,
+                   :ContratExportCourant.franchise.FRPE,
+                   :ContratExportCourant.franchise.FRIA,
+                   :ContratExportCourant.franchise.FRMT,
+                   :ContratExportCourant.franchise.FRCH,
+                   :ContratExportCourant.sinistresCouverts.DC,
+                   :ContratExportCourant.NombreBeneficiaires,
+                   :ContratExportCourant.PrimeContrat
+               END-EXEC
+               evaluate true
+                   when SQLCODE = 0
+                       perform ValiditeContratExport
+                       move spaces to LigneExportContrat
+                       STRING codeContrat of ContratExportCourant ";"
+                         refCodeClient of ContratExportCourant ";"
+                         IT of ContratExportCourant ";" FRIT of ContratExportCourant ";"
+                         PE of ContratExportCourant ";" FRPE of ContratExportCourant ";"
+                         IA of ContratExportCourant ";" FRIA of ContratExportCourant ";"
+                         MT of ContratExportCourant ";" FRMT of ContratExportCourant ";"
+                         CHM of ContratExportCourant ";" FRCH of ContratExportCourant ";"
+                         DC of ContratExportCourant ";"
+                         NombreBeneficiaires of ContratExportCourant ";"
+                         JJ of date-Contrat of ContratExportCourant "/"
+                         MM of date-Contrat of ContratExportCourant "/"
+                         AAAA of date-Contrat of ContratExportCourant ";"
+                         Validite of ContratExportCourant
+                         DELIMITED BY SIZE INTO LigneExportContrat
+                       write LigneExportContrat
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform
+           EXEC sql
+               close Cursor-ExportContrats
+           END-EXEC
+           close FichierExportContrats
+           display "Export termine : fichier EXPCONTRAT." line 19 col 5.
+
+       ValiditeContratExport.
+      * Meme calcul que ValiditeContrat, mais applique a ContratExportCourant : le curseur d'export
+      * n'est pas pagine et ne passe donc pas par contratTable/indiceTab.
+           initialize DateValidite
+           subtract AAAA of DateSysteme from AAAA of date-Contrat of ContratExportCourant GIVING AAAA of DateValidite
+           subtract MM of DateSysteme from MM of date-Contrat of ContratExportCourant GIVING MM of DateValidite
+           subtract JJ of DateSysteme from JJ of date-Contrat of ContratExportCourant GIVING JJ of DateValidite
+
+           multiply 365 by AAAA of DateValidite GIVING totalJoursAAAA
+           multiply 30,58 by MM of DateValidite GIVING totalJoursMM
+           add totaljoursAAAA to totalJoursMM
+           add JJ of DateValidite to totaljoursMM
+
+           IF totalJoursMM > 365
+               move "non" to Validite of ContratExportCourant
+           else
+               move "Oui" to Validite of ContratExportCourant
+           END-IF.
 
        VisualisationContrats-Fin.
            Perform Menu.
@@ -1691,10 +2340,11 @@
 
        VisualisationSinistres-Init.
            Move 0 to VisualisationSinistres-Trt-fin.
+           move 1 to pagecourante.
            Display menu-visualisation-liste-sinistres.
            initialize indiceTabsinistre.
-           initialize tailleTabsinistre.       
-                                  
+           initialize tailleTabsinistre.
+
        VisualisationSinistres-Trt.
            Move 1 to VisualisationSinistres-Trt-fin.
            perform SQLSinistreListe.
@@ -1702,29 +2352,71 @@
            perform optionVisualisationSinistre.
 
        optionVisualisationSinistre.
-           accept optionVisualisationSinistres line 18 col 15
-           evaluate optionVisualisationSinistres
-               when 0
-                   perform menu
-               when 1 thru 9
-                   if optionVisualisationSinistres >= indiceTabSinistre then
-                       display "Veillez entrer un choix valide. " line 19 col 5
-                       perform OptionVisualisationSinistre
-                   else
-                       move optionVisualisationSinistres to indiceTab
-                       move corresponding SinistreTable(indiceTab) to SinistreCourant
-                       perform Visualisation-Detail-Sinistre
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 59
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
                    end-if
+                   Display menu-visualisation-liste-sinistres
+                   perform SQLSinistreListe
+                   perform DisplaySinistreListe
+                   perform optionVisualisationSinistre
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
+                   end-if
+                   Display menu-visualisation-liste-sinistres
+                   perform SQLSinistreListe
+                   perform DisplaySinistreListe
+                   perform optionVisualisationSinistre
+               when "E" when "e"
+                   perform ExportListeSinistres
+                   perform optionVisualisationSinistre
                when other
-                   display "Veillez entrer un choix valide. " line 19 col 5
-                   perform OptionVisualisationSinistre.
+                   accept optionVisualisationSinistres line 18 col 15
+                   evaluate optionVisualisationSinistres
+                       when 0
+                           perform menu
+                       when 1 thru 9
+                           if optionVisualisationSinistres >= indiceTabSinistre then
+                               display "Veillez entrer un choix valide. " line 19 col 5
+                               perform OptionVisualisationSinistre
+                           else
+                               move optionVisualisationSinistres to indiceTab
+                               move corresponding SinistreTable(indiceTab) to SinistreCourant
+                               perform Visualisation-Detail-Sinistre
+                           end-if
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationSinistre
+                   end-evaluate
+           end-evaluate.
+
        SQLSinistreListe.
+      * Pagination par pages de 50 lignes (pagecourante/pagesTotales)
+           move 0 to IndicateurErreurBD
+           EXEC sql
+               select count(*) into :tailleTotaleSinistre
+               from sinistres
+               where codeclient = :clientcourant.codeclient
+           END-EXEC
+           compute pagesTotales = (tailleTotaleSinistre + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
+
            EXEC sql
                declare Cursor-CodeSinistreliste cursor for
-               select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre)
-               from sinistres      
+               select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre), statutSinistre
+               from sinistres
                where codeclient = :clientcourant.codeclient
                order by DateDuSinistre DESC
+               OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
 
            EXEC sql
@@ -1734,7 +2426,7 @@
            move 1 to indiceTabsinistre
            move 0 to tailleTabsinistre
 
-           perform until SQLCODE <> 0
+           perform until SQLCODE = 100 or indiceTabsinistre > 50 or IndicateurErreurBD = 1
                EXEC sql
                    fetch Cursor-CodeSinistreliste into
                    :Sinistrecourant.codeSinistre,
@@ -1743,14 +2435,20 @@
                    :Sinistrecourant.TypeSinistre,
                    :Sinistrecourant.Date-sinistre.JJ,
                    :Sinistrecourant.Date-sinistre.MM,
-                   :Sinistrecourant.Date-sinistre.AAAA
+                   :Sinistrecourant.Date-sinistre.AAAA,
+                   :Sinistrecourant.statutSinistre
                END-EXEC
 
-               IF SQLCODE = 0 THEN
-                   move corresponding sinistrecourant to sinistreTable(indiceTabsinistre)
-                   add 1 to indiceTabsinistre
-                   add 1 to tailleTabsinistre
-               end-if
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding sinistrecourant to sinistreTable(indiceTabsinistre)
+                       add 1 to indiceTabsinistre
+                       add 1 to tailleTabsinistre
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
            END-PERFORM.
 
            EXEC sql
@@ -1771,13 +2469,65 @@
                      typeSinistre of variablesIntermediaireSinistreCourant "     "
                      JJ of date-Sinistre of variablesIntermediaireSinistreCourant "/"
                      MM of date-Sinistre of variablesIntermediaireSinistreCourant "/"
-                     AAAA of date-Sinistre of variablesIntermediaireSinistreCourant INTO resultatsinistre
+                     AAAA of date-Sinistre of variablesIntermediaireSinistreCourant "     "
+                     statutSinistre of variablesIntermediaireSinistreCourant INTO resultatsinistre
                    DISPLAY resultatsinistre line NoLigne col 1
                    ADD 1 TO NoLigne
                end-perform
            end-perform.
 
-           
+      ***************************************************************
+      ** Export du resultat complet des sinistres du client (pas seulement la page affichee)
+      ***************************************************************
+       ExportListeSinistres.
+           move 0 to IndicateurErreurBD
+           open output FichierExportSinistres
+           EXEC sql
+               declare Cursor-ExportSinistres cursor for
+               select codeSinistre, codeClient, codeContrat, typeSinistre, DAY(dateDuSinistre), MONTH(dateDuSinistre), YEAR(dateDuSinistre), statutSinistre
+               from sinistres
+               where codeclient = :clientcourant.codeclient
+               order by DateDuSinistre DESC
+           END-EXEC
+           EXEC sql
+               open Cursor-ExportSinistres
+           END-EXEC
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                   fetch Cursor-ExportSinistres into
+                   :SinistreExportCourant.codeSinistre,
+                   :SinistreExportCourant.refCodeClient,
+                   :SinistreExportCourant.refCodeContrat,
+                   :SinistreExportCourant.TypeSinistre,
+                   :SinistreExportCourant.Date-sinistre.JJ,
+                   :SinistreExportCourant.Date-sinistre.MM,
+                   :SinistreExportCourant.Date-sinistre.AAAA,
+                   :SinistreExportCourant.statutSinistre
+               END-EXEC
+               evaluate true
+                   when SQLCODE = 0
+                       move spaces to LigneExportSinistre
+                       STRING codeSinistre of SinistreExportCourant ";"
+                         refCodeClient of SinistreExportCourant ";"
+                         refCodeContrat of SinistreExportCourant ";"
+                         typeSinistre of SinistreExportCourant ";"
+                         JJ of date-Sinistre of SinistreExportCourant "/"
+                         MM of date-Sinistre of SinistreExportCourant "/"
+                         AAAA of date-Sinistre of SinistreExportCourant ";"
+                         statutSinistre of SinistreExportCourant
+                         DELIMITED BY SIZE INTO LigneExportSinistre
+                       write LigneExportSinistre
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform
+           EXEC sql
+               close Cursor-ExportSinistres
+           END-EXEC
+           close FichierExportSinistres
+           display "Export termine : fichier EXPSINISTRE." line 19 col 5.
 
        VisualisationSinistres-Fin.
 
@@ -1791,6 +2541,7 @@
 
        VisualisationBeneficiaires-Init.
            Move 0 to VisualisationBeneficiaires-Trt-fin.
+           move 1 to pagecourante.
            Display menu-visualisation-liste-beneficiaires.
            initialize indiceTabbeneficiaire.
            initialize tailleTabbeneficiaire.
@@ -1802,30 +2553,71 @@
            perform optionVisualisationbeneficiaire.
 
        optionVisualisationbeneficiaire.
-           accept optionVisualisationbeneficiaires line 18 col 19
-           evaluate optionVisualisationbeneficiaires
-               when 0
-                   perform menu
-               when 1 thru 9
-                   if optionVisualisationbeneficiaires >= indiceTabBeneficiaire then
-                       display "Veillez entrer un choix valide. " line 19 col 5
-                       perform OptionVisualisationBeneficiaire
-                   else
-                       move optionVisualisationbeneficiaires to indiceTab
-                       move corresponding beneficiaireTable(indiceTab) to beneficiaireCourant
-                       perform Visualisation-Detail-beneficiaire
+           move " " to PageCommande
+           if pagesTotales > 1
+               accept PageCommande line 18 col 55
+           end-if
+           evaluate PageCommande
+               when "N" when "n"
+                   if pagecourante < pagesTotales
+                       add 1 to pagecourante
+                   end-if
+                   Display menu-visualisation-liste-beneficiaires
+                   perform SQLBeneficiaireListe
+                   perform DisplayBeneficiaireListe
+                   perform optionVisualisationbeneficiaire
+               when "P" when "p"
+                   if pagecourante > 1
+                       subtract 1 from pagecourante
                    end-if
+                   Display menu-visualisation-liste-beneficiaires
+                   perform SQLBeneficiaireListe
+                   perform DisplayBeneficiaireListe
+                   perform optionVisualisationbeneficiaire
+               when "E" when "e"
+                   perform ExportListeBeneficiaires
+                   perform optionVisualisationbeneficiaire
                when other
-                   display "Veillez entrer un choix valide. " line 19 col 5
-                   perform OptionVisualisationBeneficiaire.
+                   accept optionVisualisationbeneficiaires line 18 col 19
+                   evaluate optionVisualisationbeneficiaires
+                       when 0
+                           perform menu
+                       when 1 thru 9
+                           if optionVisualisationbeneficiaires >= indiceTabBeneficiaire then
+                               display "Veillez entrer un choix valide. " line 19 col 5
+                               perform OptionVisualisationBeneficiaire
+                           else
+                               move optionVisualisationbeneficiaires to indiceTab
+                               move corresponding beneficiaireTable(indiceTab) to beneficiaireCourant
+                               perform Visualisation-Detail-beneficiaire
+                           end-if
+                       when other
+                           display "Veillez entrer un choix valide. " line 19 col 5
+                           perform OptionVisualisationBeneficiaire
+                   end-evaluate
+           end-evaluate.
 
        SQLBeneficiaireListe.
+      * Pagination par pages de 50 lignes (pagecourante/pagesTotales)
+           move 0 to IndicateurErreurBD
+           EXEC sql
+              select count(*) into :tailleTotaleBeneficiaire
+              from Beneficiaires
+              where codeContrat = :Contratcourant.codeContrat
+           END-EXEC
+           compute pagesTotales = (tailleTotaleBeneficiaire + 49) / 50
+           if pagesTotales < 1
+               move 1 to pagesTotales
+           end-if
+           compute OffsetPage = (pagecourante - 1) * 50
+
            EXEC sql
               declare Cursor-Beneficiaireliste cursor for
               select codeBeneficiaire, codeContrat, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville, somme
-              from Beneficiaire
+              from Beneficiaires
               where codeContrat = :Contratcourant.codeContrat
               order by nom, prenom
+              OFFSET :OffsetPage ROWS FETCH NEXT 50 ROWS ONLY
            END-EXEC
 
            EXEC sql
@@ -1833,12 +2625,12 @@
            END-EXEC
 
            move 1 to indiceTabbeneficiaire
-           move 0 to indiceTabbeneficiaire
+           move 0 to tailleTabbeneficiaire
 
-           perform until SQLCODE <> 0
+           perform until SQLCODE = 100 or indiceTabbeneficiaire > 50 or IndicateurErreurBD = 1
 
                EXEC sql
-                   fetch Cursor-nom-prenom into
+                   fetch Cursor-Beneficiaireliste into
                    :beneficiairecourant.codeBeneficiaire,
                    :beneficiairecourant.nom,
                    :beneficiairecourant.prenom,
@@ -1851,15 +2643,20 @@
                    :beneficiairecourant.somme
                END-EXEC
 
-               IF SQLCODE = 0 THEN
-                   move corresponding beneficiairecourant to beneficiaireTable(indiceTabbeneficiaire)
-                   add 1 to indiceTabbeneficiaire
-                   add 1 to tailleTabbeneficiaire
-               end-if
+               evaluate true
+                   when SQLCODE = 0
+                       move corresponding beneficiairecourant to beneficiaireTable(indiceTabbeneficiaire)
+                       add 1 to indiceTabbeneficiaire
+                       add 1 to tailleTabbeneficiaire
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
            END-PERFORM.
 
            EXEC sql
-                 close Cursor-nom-prenom
+                 close Cursor-Beneficiaireliste
            END-EXEC.
 
        DisplayBeneficiaireListe.
@@ -1881,10 +2678,68 @@
                      MM of dateNaissance of variablesIntermediairebeneficiaireCourant "/"
                      AAAA of dateNaissance of variablesIntermediairebeneficiaireCourant "   "
                      somme of variablesIntermediairebeneficiaireCourant INTO resultatbeneficiaire
-                   DISPLAY resultatbeneficiaire line NoLigne col 1        
+                   DISPLAY resultatbeneficiaire line NoLigne col 1
                    ADD 1 TO NoLigne
                end-perform.
-           
+
+      ***************************************************************
+      ** Export du resultat complet des beneficiaires du contrat (pas seulement la page affichee)
+      ***************************************************************
+       ExportListeBeneficiaires.
+           move 0 to IndicateurErreurBD
+           open output FichierExportBeneficiaires
+           EXEC sql
+              declare Cursor-ExportBeneficiaires cursor for
+              select codeBeneficiaire, codeContrat, nom, prenom, DAY(dateNaissance), MONTH(dateNaissance), YEAR(dateNaissance), adresse, codePostal, ville, somme
+              from Beneficiaires
+              where codeContrat = :Contratcourant.codeContrat
+              order by nom, prenom
+           END-EXEC
+           EXEC sql
+               open Cursor-ExportBeneficiaires
+           END-EXEC
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                   fetch Cursor-ExportBeneficiaires into
+                   :BeneficiaireExportCourant.codeBeneficiaire,
+                   :BeneficiaireExportCourant.codeContrat,
+                   :BeneficiaireExportCourant.nom,
+                   :BeneficiaireExportCourant.prenom,
+                   :BeneficiaireExportCourant.DateNaissance.JJ,
+                   :BeneficiaireExportCourant.DateNaissance.MM,
+                   :BeneficiaireExportCourant.DateNaissance.AAAA,
+                   :BeneficiaireExportCourant.adresse,
+                   :BeneficiaireExportCourant.codePostal,
+                   :BeneficiaireExportCourant.ville,
+                   :BeneficiaireExportCourant.somme
+               END-EXEC
+               evaluate true
+                   when SQLCODE = 0
+                       move spaces to LigneExportBeneficiaire
+                       STRING codebeneficiaire of BeneficiaireExportCourant ";"
+                         codecontrat of BeneficiaireExportCourant ";"
+                         nom of BeneficiaireExportCourant ";"
+                         prenom of BeneficiaireExportCourant ";"
+                         adresse of BeneficiaireExportCourant ";"
+                         codePostal of BeneficiaireExportCourant ";"
+                         ville of BeneficiaireExportCourant ";"
+                         JJ of dateNaissance of BeneficiaireExportCourant "/"
+                         MM of dateNaissance of BeneficiaireExportCourant "/"
+                         AAAA of dateNaissance of BeneficiaireExportCourant ";"
+                         somme of BeneficiaireExportCourant
+                         DELIMITED BY SIZE INTO LigneExportBeneficiaire
+                       write LigneExportBeneficiaire
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform
+           EXEC sql
+               close Cursor-ExportBeneficiaires
+           END-EXEC
+           close FichierExportBeneficiaires
+           display "Export termine : fichier EXPBENEF." line 19 col 5.
 
        VisualisationBeneficiaires-Fin.
 
@@ -1925,6 +2780,7 @@
        Mod-Client.
            display menu-Visualisation-Detail-client.
            Display menu-Visualisation-Detail-client-Choix.
+           move corresponding clientCourant to ClientAvantModif.
            accept menu-Visualisation-Detail-client.
            accept OptionModClient line 17 col 14.
            evaluate OptionModClient
@@ -1943,6 +2799,14 @@
 
                    if SQLCODE = 0
                        Display "Modification du client reussie." line 18 col 5
+                       move "clients" to tableModifiee of HistoriqueModification
+                       move codeClient of clientCourant to identifiantEnregistrement of HistoriqueModification
+                       STRING nom of ClientAvantModif "/" prenom of ClientAvantModif "/" adresse of ClientAvantModif "/"
+                              codePostal of ClientAvantModif "/" ville of ClientAvantModif DELIMITED BY SIZE INTO ancienneValeur of HistoriqueModification
+                       STRING nom of clientCourant "/" prenom of clientCourant "/" adresse of clientCourant "/"
+                              codePostal of clientCourant "/" ville of clientCourant DELIMITED BY SIZE INTO nouvelleValeur of HistoriqueModification
+                       move 18 to LigneConfirmationHistorique
+                       perform SQLHistoriqueInsert
                        accept OptionModClient
                        move 0 to OptionModClient
                    else
@@ -1996,6 +2860,7 @@
        Mod-Contrat.
            display menu-Visualisation-Detail-contrat.
            Display menu-Visualisation-Detail-contrat-Choix.
+           move corresponding contratCourant to ContratAvantModif.
            accept menu-Visualisation-Detail-contrat.
            accept OptionModContrat line 18 col 15.
            evaluate OptionModContrat
@@ -2018,6 +2883,22 @@
 
                    if SQLCODE = 0
                        Display "Modification du contrat reussie." line 19 col 5
+                       move "contrats" to tableModifiee of HistoriqueModification
+                       move codeContrat of contratCourant to identifiantEnregistrement of HistoriqueModification
+                       STRING IT of sinistresCouverts of ContratAvantModif PE of sinistresCouverts of ContratAvantModif
+                              IA of sinistresCouverts of ContratAvantModif MT of sinistresCouverts of ContratAvantModif
+                              CHM of sinistresCouverts of ContratAvantModif DC of sinistresCouverts of ContratAvantModif "/"
+                              FRIT of franchise of ContratAvantModif FRPE of franchise of ContratAvantModif
+                              FRIA of franchise of ContratAvantModif FRMT of franchise of ContratAvantModif
+                              FRCH of franchise of ContratAvantModif DELIMITED BY SIZE INTO ancienneValeur of HistoriqueModification
+                       STRING IT of sinistresCouverts of contratCourant PE of sinistresCouverts of contratCourant
+                              IA of sinistresCouverts of contratCourant MT of sinistresCouverts of contratCourant
+                              CHM of sinistresCouverts of contratCourant DC of sinistresCouverts of contratCourant "/"
+                              FRIT of franchise of contratCourant FRPE of franchise of contratCourant
+                              FRIA of franchise of contratCourant FRMT of franchise of contratCourant
+                              FRCH of franchise of contratCourant DELIMITED BY SIZE INTO nouvelleValeur of HistoriqueModification
+                       move 19 to LigneConfirmationHistorique
+                       perform SQLHistoriqueInsert
                        accept OptionModContrat
                        move 0 to OptionModContrat
                    else
@@ -2057,31 +2938,100 @@
        Mod-Sinistre.
            display menu-Visualisation-Detail-Sinistre.
            Display menu-Visualisation-Detail-sinistre-Choix.
+           move corresponding sinistreCourant to SinistreAvantModif.
            accept menu-Visualisation-Detail-sinistre-choix.
            accept OptionModSinistre line 18 col 15.
            evaluate OptionModSinistre
                when 1
-                   STRING AAAA of date-sinistre of sinistreCourant "-" MM of date-sinistre of sinistreCourant "-" JJ of date-sinistre of sinistreCourant INTO tmpDateCreaSinistre
-                   EXEC sql
-                       UPDATE sinistres
-                           set typeSinistre = :sinistreCourant.typeSinistre,
-                               dateDuSinistre = :tmpDateCreaSinistre
-                           where codeSinistre = :sinistreCourant.codeSinistre
-                   END-EXEC
-                   if SQLCODE = 0
-                       Display "Modification du sinistre reussie." line 18 col 5
-                       accept OptionModSinistre
-                       move 0 to OptionModSinistre
-                   else
-                       Display "Modification du sinistre echouee." line 19 col 5
+                   perform ValiderStatutSinistre
+                   if IndicateurStatutSinistreValide = 0
+                       Display "Statut invalide : transition non autorisee.    " line 19 col 5
+                       move statutSinistre of SinistreAvantModif to statutSinistre of sinistreCourant
                        accept OptionModSinistre
                        move 1 to OptionModSinistre
+                   else
+                       STRING AAAA of date-sinistre of sinistreCourant "-" MM of date-sinistre of sinistreCourant "-" JJ of date-sinistre of sinistreCourant INTO tmpDateCreaSinistre
+                       EXEC sql
+                           UPDATE sinistres
+                               set typeSinistre = :sinistreCourant.typeSinistre,
+                                   dateDuSinistre = :tmpDateCreaSinistre,
+                                   statutSinistre = :sinistreCourant.statutSinistre
+                               where codeSinistre = :sinistreCourant.codeSinistre
+                       END-EXEC
+                       if SQLCODE = 0
+                           Display "Modification du sinistre reussie." line 18 col 5
+                           move "sinistres" to tableModifiee of HistoriqueModification
+                           move codeSinistre of sinistreCourant to identifiantEnregistrement of HistoriqueModification
+                           STRING typeSinistre of SinistreAvantModif "/" JJ of date-Sinistre of SinistreAvantModif "-"
+                                  MM of date-Sinistre of SinistreAvantModif "-" AAAA of date-Sinistre of SinistreAvantModif
+                                  "/" statutSinistre of SinistreAvantModif
+                                  DELIMITED BY SIZE INTO ancienneValeur of HistoriqueModification
+                           STRING typeSinistre of sinistreCourant "/" JJ of date-Sinistre of sinistreCourant "-"
+                                  MM of date-Sinistre of sinistreCourant "-" AAAA of date-Sinistre of sinistreCourant
+                                  "/" statutSinistre of sinistreCourant
+                                  DELIMITED BY SIZE INTO nouvelleValeur of HistoriqueModification
+                           move 18 to LigneConfirmationHistorique
+                           perform SQLHistoriqueInsert
+                           accept OptionModSinistre
+                           move 0 to OptionModSinistre
+                       else
+                           Display "Modification du sinistre echouee." line 19 col 5
+                           accept OptionModSinistre
+                           move 1 to OptionModSinistre
+                       end-if
                    end-if
 
                when 0
                    perform Menu
            end-evaluate.
 
+      ****************************************************************************************************
+      ** Verifie que le nouveau statut saisi est un statut connu et qu'il prolonge bien le cycle de vie
+      ** du sinistre (Declare -> En etude -> Approuve/Refuse -> Paye) a partir de son statut avant
+      ** modification. Un statut en base anterieur a ce cycle de vie (ex : "Ouvert") est traite comme
+      ** equivalent a "Declare".
+      ****************************************************************************************************
+       ValiderStatutSinistre.
+           move 0 to IndicateurStatutSinistreValide
+           evaluate true
+               when statutSinistre of sinistreCourant = "Declare"
+                    or statutSinistre of sinistreCourant = "En etude"
+                    or statutSinistre of sinistreCourant = "Approuve"
+                    or statutSinistre of sinistreCourant = "Refuse"
+                    or statutSinistre of sinistreCourant = "Paye"
+                   evaluate statutSinistre of SinistreAvantModif
+                       when "Declare"
+                           if statutSinistre of sinistreCourant = "Declare"
+                               or statutSinistre of sinistreCourant = "En etude"
+                               move 1 to IndicateurStatutSinistreValide
+                           end-if
+                       when "En etude"
+                           if statutSinistre of sinistreCourant = "En etude"
+                               or statutSinistre of sinistreCourant = "Approuve"
+                               or statutSinistre of sinistreCourant = "Refuse"
+                               move 1 to IndicateurStatutSinistreValide
+                           end-if
+                       when "Approuve"
+                           if statutSinistre of sinistreCourant = "Approuve"
+                               or statutSinistre of sinistreCourant = "Paye"
+                               move 1 to IndicateurStatutSinistreValide
+                           end-if
+                       when "Refuse"
+                           if statutSinistre of sinistreCourant = "Refuse"
+                               move 1 to IndicateurStatutSinistreValide
+                           end-if
+                       when "Paye"
+                           if statutSinistre of sinistreCourant = "Paye"
+                               move 1 to IndicateurStatutSinistreValide
+                           end-if
+                       when other
+      * Statut anterieur au cycle de vie : seul le retour au point de depart du cycle est autorise.
+                           if statutSinistre of sinistreCourant = "Declare"
+                               move 1 to IndicateurStatutSinistreValide
+                           end-if
+                   end-evaluate
+           end-evaluate.
+
       ****************************************************************
       ** Visualisation detail Beneficiaire   Normalement OK
       ***************************************************************
@@ -2113,6 +3063,7 @@
       *todo pb de sreen, pas le bon, faire beneficiaire-choix mais avec modif
 
            display menu-Visualisation-Detail-Beneficiaire.
+           move corresponding BeneficiaireCourant to BeneficiaireAvantModif.
            accept menu-Visualisation-Detail-Beneficiaire.
            accept OptionModBeneficiaire line 18 col 14.
            evaluate OptionModBeneficiaire
@@ -2132,6 +3083,16 @@
                    END-EXEC
                    if SQLCODE = 0
                        Display "Modification du beneficiaire reussie." line 19 col 5
+                       move "beneficiaires" to tableModifiee of HistoriqueModification
+                       move CodeBeneficiaire of BeneficiaireCourant to identifiantEnregistrement of HistoriqueModification
+                       STRING nom of BeneficiaireAvantModif "/" prenom of BeneficiaireAvantModif "/" adresse of BeneficiaireAvantModif "/"
+                              codePostal of BeneficiaireAvantModif "/" ville of BeneficiaireAvantModif "/" somme of BeneficiaireAvantModif
+                              DELIMITED BY SIZE INTO ancienneValeur of HistoriqueModification
+                       STRING nom of BeneficiaireCourant "/" prenom of BeneficiaireCourant "/" adresse of BeneficiaireCourant "/"
+                              codePostal of BeneficiaireCourant "/" ville of BeneficiaireCourant "/" somme of BeneficiaireCourant
+                              DELIMITED BY SIZE INTO nouvelleValeur of HistoriqueModification
+                       move 19 to LigneConfirmationHistorique
+                       perform SQLHistoriqueInsert
                        accept OptionModBeneficiaire
                        move 0 to OptionModBeneficiaire
                    else
@@ -2255,6 +3216,7 @@
                        CHM of contratCourant <> '' or
                        DC of contratCourant <> '') then
                        STRING JJ of datesysteme "-" MM of dateSysteme "-" AAAA of dateSysteme INTO tmpDateCreaContrat
+                       perform CalculPrimeContrat
                        perform SQLContratInsert
                    else
                        accept menu-creation-contrat.
@@ -2267,10 +3229,10 @@
                    select newid() into :ContratCourant.codeContrat
                END-EXEC
                EXEC sql
-                 INSERT INTO Contrats (codeContrat, CodeClient, IT, PE, IA, MT, CH, FRIT, FRPE, FRIA, FRMT, FRCH, DC, dateSignature, NombreBeneficiaires)
+                 INSERT INTO Contrats (codeContrat, CodeClient, IT, PE, IA, MT, CH, FRIT, FRPE, FRIA, FRMT, FRCH, DC, dateSignature, NombreBeneficiaires, PrimeContrat)
                  VALUES (:contratCourant.codeContrat, :clientCourant.CodeClient, :contratCourant.sinistresCouverts.IT, :contratCourant.sinistresCouverts.PE, :contratCourant.sinistresCouverts.IA, :contratCourant.sinistresCouverts.MT,
                          :contratCourant.sinistresCouverts.CHM, :contratCourant.franchise.FRIT, :contratCourant.franchise.FRPE, :contratCourant.franchise.FRIA, :contratCourant.franchise.FRMT, :contratCourant.franchise.FRCH,
-                     :contratCourant.sinistresCouverts.DC, :tmpDateCreaContrat, :ContratCourant.NombreBeneficiaires)
+                     :contratCourant.sinistresCouverts.DC, :tmpDateCreaContrat, :ContratCourant.NombreBeneficiaires, :ContratCourant.PrimeContrat)
            END-EXEC
                if SQLCODE = 0
                    Display "Creation du contrat reussie." line 19 col 5
@@ -2323,21 +3285,79 @@
            EXEC SQL
                select newid() into :sinistreCourant.codesinistre
            END-EXEC
+           move "Declare" to statutSinistre of sinistreCourant
            EXEC sql
-               INSERT INTO sinistres (codeSinistre, codeClient, codeContrat, typeSinistre, dateDuSinistre)
-               VALUES ( :sinistreCourant.codesinistre, :clientCourant.CodeClient, :contratCourant.codecontrat, :sinistreCourant.typesinistre, :tmpDateCreasinistre)
+               INSERT INTO sinistres (codeSinistre, codeClient, codeContrat, typeSinistre, dateDuSinistre, statutSinistre)
+               VALUES ( :sinistreCourant.codesinistre, :clientCourant.CodeClient, :contratCourant.codecontrat, :sinistreCourant.typesinistre, :tmpDateCreasinistre, :sinistreCourant.statutSinistre)
            END-EXEC
            if SQLCODE = 0
                Display "Creation du sinistre reussie.                      " line 19 col 5
+               if typeSinistre of sinistreCourant = "DC"
+                   perform GenerationPaiementsDC
+               end-if
                move 0 to OptionCreationSinistre
-               accept OptionCreationSinistre line 18 col 15               
+               accept OptionCreationSinistre line 18 col 15
                perform CreationSinistre-Trt
            else
                Display "Creation du sinistre echouee.                      " line 19 col 5
                perform CreationSinistre-Trt
            end-if.
 
-           
+       GenerationPaiementsDC.
+      ************************************************************************************************
+      * Sinistre DC (deces) : on parcourt tous les beneficiaires du contrat et on genere
+      * un paiement pour chacun d'eux, pour le montant declare sur sa fiche beneficiaire.
+      *************************************************************************************************
+           move 0 to IndicateurErreurBD
+           EXEC sql
+               declare Cursor-PaiementBeneficiaire cursor for
+               select codeBeneficiaire, somme
+               from Beneficiaires
+               where codeContrat = :contratCourant.codeContrat
+           END-EXEC
+
+           EXEC sql
+               open Cursor-PaiementBeneficiaire
+           END-EXEC
+
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                   fetch Cursor-PaiementBeneficiaire into
+                   :BeneficiairePaiementCourant.codeBeneficiaire,
+                   :BeneficiairePaiementCourant.somme
+               END-EXEC
+
+               evaluate true
+                   when SQLCODE = 0
+                       perform SQLPaiementInsert
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform.
+
+           EXEC sql
+               close Cursor-PaiementBeneficiaire
+           END-EXEC.
+
+       SQLPaiementInsert.
+      * Enregistre le versement du au beneficiaire courant suite au sinistre DC qui vient d'etre cree.
+           move somme of BeneficiairePaiementCourant to montant of PaiementCourant
+           inspect montant of PaiementCourant replacing all "," by "."
+           EXEC sql
+               select newid() into :PaiementCourant.codePaiement
+           END-EXEC
+           EXEC sql
+               INSERT INTO paiements (codePaiement, codeBeneficiaire, codeSinistre, codeContrat, montant, datePaiement, statut)
+               VALUES ( :PaiementCourant.codePaiement, :BeneficiairePaiementCourant.codeBeneficiaire, :sinistreCourant.codesinistre,
+                        :contratCourant.codeContrat, :PaiementCourant.montant, :tmpDateCreasinistre, :PaiementCourant.statutPaiement)
+           END-EXEC
+           if SQLCODE = 0
+               Display "Paiement beneficiaire genere.                      " line 19 col 5
+           else
+               Display "Echec de la generation du paiement beneficiaire.   " line 19 col 5
+           end-if.
 
        CreationSinistre-Fin.
            perform menu.
@@ -2445,8 +3465,95 @@
                display "Le client est trop age pour souscrire un contrat" line 19 col 5
                Move 0 to OptionValiditeAgeClient
            end-if.
-     
-      
+
+       CalculPrimeContrat.
+      * Calcule la prime annuelle du contrat a partir des garanties cochees, de la franchise
+      * choisie pour chacune (une franchise plus longue reduit la prime) et de l'age du client
+      * (deja calcule par ValiditeAgeClient).
+           move 0 to PrimeContrat of contratCourant
+
+           if IT of contratCourant = 1
+               compute PrimeGarantie = TxBaseIT - (FRIT of contratCourant * TxReductionParJourFranchise)
+               if PrimeGarantie < 0 move 0 to PrimeGarantie end-if
+               add PrimeGarantie to PrimeContrat of contratCourant
+           end-if
+
+           if PE of contratCourant = 1
+               compute PrimeGarantie = TxBasePE - (FRPE of contratCourant * TxReductionParJourFranchise)
+               if PrimeGarantie < 0 move 0 to PrimeGarantie end-if
+               add PrimeGarantie to PrimeContrat of contratCourant
+           end-if
+
+           if IA of contratCourant = 1
+               compute PrimeGarantie = TxBaseIA - (FRIA of contratCourant * TxReductionParJourFranchise)
+               if PrimeGarantie < 0 move 0 to PrimeGarantie end-if
+               add PrimeGarantie to PrimeContrat of contratCourant
+           end-if
+
+           if MT of contratCourant = 1
+               compute PrimeGarantie = TxBaseMT - (FRMT of contratCourant * TxReductionParJourFranchise)
+               if PrimeGarantie < 0 move 0 to PrimeGarantie end-if
+               add PrimeGarantie to PrimeContrat of contratCourant
+           end-if
+
+           if CHM of contratCourant = 1
+               compute PrimeGarantie = TxBaseCH - (FRCH of contratCourant * TxReductionParJourFranchise)
+               if PrimeGarantie < 0 move 0 to PrimeGarantie end-if
+               add PrimeGarantie to PrimeContrat of contratCourant
+           end-if
+
+      * Le capital deces n'a pas de franchise, la prime depend des sommes versees aux beneficiaires
+           if DC of contratCourant = 1
+               add TxBaseDC to PrimeContrat of contratCourant
+           end-if
+
+      * Majoration selon l'age du client au moment de la souscription
+           if AAAA of AgeClient >= 50
+               compute PrimeContrat of contratCourant = PrimeContrat of contratCourant * CoeffAgeEleve
+           else
+               if AAAA of AgeClient >= 30
+                   compute PrimeContrat of contratCourant = PrimeContrat of contratCourant * CoeffAgeMoyen
+               end-if
+           end-if.
+
+       TraiterErreurConnexionBD.
+      * Une boucle de lecture a recu un SQLCODE qui n'est ni 0 (une ligne) ni 100 (fin normale
+      * du curseur) : la base de donnees est injoignable. On le signale, on tente une reconnexion
+      * avec la meme chaine de connexion que Menu-Init, et l'operateur doit acquitter le message.
+           move 1 to IndicateurErreurBD
+           display "Erreur de connexion a la base de donnees. Code retour : " line 19 col 5
+           display SQLCODE line 19 col 65
+           exec sql
+               Connect using :CnxDb
+           end-exec
+           if SQLCODE = 0
+               display "Reconnexion a la base de donnees reussie.              " line 20 col 5
+               move 0 to IndicateurErreurBD
+           else
+               display "Echec de la reconnexion a la base de donnees.          " line 20 col 5
+           end-if
+           display "Appuyez sur une touche pour continuer.                  " line 21 col 5
+           accept ConfirmationErreurBD line 21 col 45.
+
+       SQLHistoriqueInsert.
+      * Enregistre une ligne d'historique avant/apres pour une modification de client, contrat,
+      * sinistre ou beneficiaire. tableModifiee, identifiantEnregistrement, ancienneValeur et
+      * nouvelleValeur de HistoriqueModification doivent etre renseignes par l'appelant.
+           STRING AAAA of DateSysteme "-" MM of DateSysteme "-" JJ of DateSysteme INTO dateModification of HistoriqueModification
+           EXEC sql
+               select newid() into :HistoriqueModification.codeHistorique
+           END-EXEC
+           EXEC sql
+               INSERT INTO historiqueModifications (codeHistorique, tableModifiee, identifiantEnregistrement, ancienneValeur, nouvelleValeur, operateur, dateModification)
+               VALUES ( :HistoriqueModification.codeHistorique, :HistoriqueModification.tableModifiee, :HistoriqueModification.identifiantEnregistrement,
+                        :HistoriqueModification.ancienneValeur, :HistoriqueModification.nouvelleValeur, :OperateurCourant, :HistoriqueModification.dateModification)
+           END-EXEC
+           if SQLCODE = 0
+               display "Historique de modification enregistre.                " line LigneConfirmationHistorique col 5
+           else
+               display "Echec de l'enregistrement de l'historique.            " line LigneConfirmationHistorique col 5
+           end-if.
+
        VerificationSinistreCouvert.
       * Verifie si le sinistre declarer est couvert par le contrat.
            IF DC of sinistresCouverts of contratCourant = 1 AND TypeSinistre of sinistreCourant = "DC" OR
