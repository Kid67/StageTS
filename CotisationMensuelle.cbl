@@ -0,0 +1,202 @@
+       identification division.
+       program-id. CotisationMensuelle.
+
+       environment division.
+       configuration section.
+
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select FichierCotisations assign to "COTISMENS"
+               organization is line sequential.
+
+       data division.
+       file section.
+       FD FichierCotisations.
+       01 LigneCotisation PIC X(132).
+
+       working-storage section.
+
+      * Variables temporelles, reprises de Program1 pour rester coherent avec ValiditeContrat
+       01 DateSysteme.
+         10 AAAA PIC 9(4).
+         10 MM PIC 9(2).
+         10 JJ PIC 9(2).
+
+       01 DateValidite.
+         10 AAAA PIC 9(4).
+         10 MM PIC 9(2).
+         10 JJ PIC 9(2).
+
+       77 totaljoursAAAA PIC 9(4).
+       77 totaljoursMM PIC 9(4).
+       77 totaljoursJJ PIC 9(4).
+
+       77 DureeContratEnJours PIC 999 value 365.
+
+      * Contrat en cours de lecture dans le curseur, et sa cotisation a generer
+       01 ContratEnCours.
+         05 codeContrat PIC x(36).
+         05 codeClient PIC x(36).
+         05 PrimeContrat PIC 9(4)V99.
+         05 Date-Signature.
+           10 JJ PIC 9(2).
+           10 MM PIC 9(2).
+           10 AAAA PIC 9(4).
+
+       01 CotisationCourante.
+         05 codeCotisation PIC x(36).
+         05 montant PIC X(12).
+         05 dateEcheance PIC X(10).
+         05 statutPaiement PIC X(10) value "Non".
+
+       77 NombreCotisationsGenerees PIC 9(5) value 0.
+
+      * Image editee de PrimeContrat, pour obtenir le point decimal dans montant (un MOVE numerique
+      * vers un champ alphanumerique recopie les chiffres bruts, sans le point que V ne materialise pas).
+       77 MontantEdite PIC ZZZ9,99.
+
+      * Indicateur d'une erreur de connexion a la base de donnees (distinct de la fin normale de curseur)
+       77 IndicateurErreurBD pic 9 value 0.
+
+      * Declaration des variables de connection SQL Server
+       77 CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       procedure division.
+
+       Traitement.
+           perform Traitement-Init.
+           perform SQLCotisation.
+           perform Traitement-Fin.
+
+       Traitement-Init.
+           Move FUNCTION CURRENT-DATE TO DateSysteme.
+
+      ********************************************************************************************************************
+      ***********   Si export du code, PENSER A MODIFIER LES REFERENCES DU SERVER SQL PAR LES VOTRES   *******************
+      ********************************************************************************************************************
+           MOVE "Trusted_Connection=yes;Database=stagePOECCobol;server=COMPNAME\SQLEXPRESS;factory=System.Data.SqlClient;"
+             to cnxDb.
+           exec sql
+               Connect using :CnxDb
+           end-exec.
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           End-EXEC.
+
+           open output FichierCotisations.
+           move 0 to IndicateurErreurBD.
+           move 0 to NombreCotisationsGenerees.
+
+       SQLCotisation.
+      ************************************************************************************************
+      * Parcourt tous les contrats et, pour ceux qui sont encore valides (meme calcul de jours que
+      * ValiditeContrat), genere la cotisation mensuelle due a partir de la prime deja calculee
+      * par CalculPrimeContrat lors de la souscription.
+      *************************************************************************************************
+           EXEC sql
+               declare CursorCotisation cursor for
+               select codeContrat, codeClient, PrimeContrat, DAY(dateSignature), MONTH(dateSignature), YEAR(dateSignature)
+               from contrats
+               order by codeContrat
+           END-EXEC
+
+           EXEC sql
+               open CursorCotisation
+           END-EXEC
+
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                   fetch CursorCotisation into
+                   :ContratEnCours.codeContrat,
+                   :ContratEnCours.codeClient,
+                   :ContratEnCours.PrimeContrat,
+                   :ContratEnCours.Date-Signature.JJ,
+                   :ContratEnCours.Date-Signature.MM,
+                   :ContratEnCours.Date-Signature.AAAA
+               END-EXEC
+
+               evaluate true
+                   when SQLCODE = 0
+                       perform CalculJoursEcoules
+                       if totaljoursMM <= DureeContratEnJours
+                           perform GenerationCotisation
+                       end-if
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform.
+
+           EXEC sql
+               close CursorCotisation
+           END-EXEC.
+
+       CalculJoursEcoules.
+      * Nombre de jours ecoules depuis la signature du contrat, meme calcul approximatif que ValiditeContrat.
+           initialize DateValidite
+           subtract AAAA of DateSysteme from AAAA of Date-Signature of ContratEnCours GIVING AAAA of DateValidite
+           subtract MM of DateSysteme from MM of Date-Signature of ContratEnCours GIVING MM of DateValidite
+           subtract JJ of DateSysteme from JJ of Date-Signature of ContratEnCours GIVING JJ of DateValidite
+
+           multiply 365 by AAAA of DateValidite GIVING totalJoursAAAA
+           multiply 30,58 by MM of DateValidite GIVING totalJoursMM
+           add totaljoursAAAA to totalJoursMM
+           add JJ of DateValidite to totaljoursMM.
+
+       GenerationCotisation.
+      * Cree la cotisation due pour le contrat courant, montant egal a la prime annuelle du contrat,
+      * echeance au jour de traitement du lot, non reglee a la creation.
+           move PrimeContrat of ContratEnCours to MontantEdite
+           move MontantEdite to montant of CotisationCourante
+           inspect montant of CotisationCourante replacing all "," by "."
+           move "Non" to statutPaiement of CotisationCourante
+           STRING AAAA of DateSysteme "-" MM of DateSysteme "-" JJ of DateSysteme INTO dateEcheance of CotisationCourante
+
+           EXEC sql
+               select newid() into :CotisationCourante.codeCotisation
+           END-EXEC
+           EXEC sql
+               INSERT INTO cotisations (codeCotisation, codeContrat, montant, dateEcheance, statutPaiement)
+               VALUES ( :CotisationCourante.codeCotisation, :ContratEnCours.codeContrat, :CotisationCourante.montant,
+                        :CotisationCourante.dateEcheance, :CotisationCourante.statutPaiement)
+           END-EXEC
+           if SQLCODE = 0
+               add 1 to NombreCotisationsGenerees
+               move spaces to LigneCotisation
+               string "COTISATION - Contrat " codeContrat of ContratEnCours " - Montant " montant of CotisationCourante
+                      " - Echeance " dateEcheance of CotisationCourante " - Statut " statutPaiement of CotisationCourante
+                      DELIMITED BY SIZE INTO LigneCotisation
+               write LigneCotisation
+           else
+               display "CotisationMensuelle : echec de la generation pour le contrat " codeContrat of ContratEnCours
+           end-if.
+
+       TraiterErreurConnexionBD.
+      * Un SQLCODE qui n'est ni 0 (une ligne) ni 100 (fin normale du curseur) signale une base de donnees
+      * injoignable : on le consigne et on tente une reconnexion avec la meme chaine que Traitement-Init.
+           move 1 to IndicateurErreurBD
+           display "CotisationMensuelle : erreur de connexion a la base de donnees. Code retour : " SQLCODE
+           exec sql
+               Connect using :CnxDb
+           end-exec
+           if SQLCODE = 0
+               display "CotisationMensuelle : reconnexion a la base de donnees reussie."
+               move 0 to IndicateurErreurBD
+           else
+               display "CotisationMensuelle : echec de la reconnexion, arret du traitement."
+           end-if.
+
+       Traitement-Fin.
+           display "CotisationMensuelle : " NombreCotisationsGenerees " cotisation(s) generee(s)."
+           close FichierCotisations.
+           stop run.
