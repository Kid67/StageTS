@@ -0,0 +1,198 @@
+       identification division.
+       program-id. ContratExpiration.
+
+       environment division.
+       configuration section.
+
+       special-names.
+           decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select FichierRenouvellement assign to "RENOUVCTR"
+               organization is line sequential.
+
+       data division.
+       file section.
+       FD FichierRenouvellement.
+       01 LigneRenouvellement PIC X(132).
+
+       working-storage section.
+
+      * Variables temporelles, reprises de Program1 pour rester coherent avec ValiditeContrat
+       01 DateSysteme.
+         10 AAAA PIC 9(4).
+         10 MM PIC 9(2).
+         10 JJ PIC 9(2).
+
+       01 DateValidite.
+         10 AAAA PIC 9(4).
+         10 MM PIC 9(2).
+         10 JJ PIC 9(2).
+
+       77 totaljoursAAAA PIC 9(4).
+       77 totaljoursMM PIC 9(4).
+       77 totaljoursJJ PIC 9(4).
+
+      * Seuil d'alerte : on signale un contrat dont l'echeance tombe dans ce nombre de jours
+       77 SeuilAlerteRenouvellement PIC 999 value 30.
+       77 DureeContratEnJours PIC 999 value 365.
+
+      * Contrat et client en cours de lecture dans le curseur
+       01 ContratEnCours.
+         05 codeContrat PIC x(36).
+         05 codeClient PIC x(36).
+         05 Date-Signature.
+           10 JJ PIC 9(2).
+           10 MM PIC 9(2).
+           10 AAAA PIC 9(4).
+
+       01 ClientEnCours.
+         05 nom PIC x(30).
+         05 prenom PIC x(30).
+         05 adresse PIC x(50).
+         05 codePostal PIC x(5).
+         05 ville PIC x(30).
+
+       77 DernierCodeClient PIC X(36) value spaces.
+
+      * Indicateur d'une erreur de connexion a la base de donnees (distinct de la fin normale de curseur)
+       77 IndicateurErreurBD pic 9 value 0.
+
+      * Declaration des variables de connection SQL Server
+       77 CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       procedure division.
+
+       Traitement.
+           perform Traitement-Init.
+           perform SQLExpiration.
+           perform Traitement-Fin.
+
+       Traitement-Init.
+           Move FUNCTION CURRENT-DATE TO DateSysteme.
+
+      ********************************************************************************************************************
+      ***********   Si export du code, PENSER A MODIFIER LES REFERENCES DU SERVER SQL PAR LES VOTRES   *******************
+      ********************************************************************************************************************
+           MOVE "Trusted_Connection=yes;Database=stagePOECCobol;server=COMPNAME\SQLEXPRESS;factory=System.Data.SqlClient;"
+             to cnxDb.
+           exec sql
+               Connect using :CnxDb
+           end-exec.
+           EXEC SQL
+               SET AUTOCOMMIT ON
+           End-EXEC.
+
+           open output FichierRenouvellement.
+           move spaces to DernierCodeClient.
+           move 0 to IndicateurErreurBD.
+
+       SQLExpiration.
+      ************************************************************************************************
+      * Parcourt tous les contrats, classes par client, pour reperer ceux dont l'echeance d'un an
+      * tombe dans les SeuilAlerteRenouvellement prochains jours (meme calcul de jours que ValiditeContrat).
+      *************************************************************************************************
+           EXEC sql
+               declare CursorExpiration cursor for
+               select c.codeContrat, c.codeClient, DAY(c.dateSignature), MONTH(c.dateSignature), YEAR(c.dateSignature),
+                      cl.nom, cl.prenom, cl.adresse, cl.codePostal, cl.ville
+               from contrats c
+               join clients cl on cl.codeClient = c.codeClient
+               order by c.codeClient
+           END-EXEC
+
+           EXEC sql
+               open CursorExpiration
+           END-EXEC
+
+           perform until SQLCODE = 100 or IndicateurErreurBD = 1
+               EXEC sql
+                   fetch CursorExpiration into
+                   :ContratEnCours.codeContrat,
+                   :ContratEnCours.codeClient,
+                   :ContratEnCours.Date-Signature.JJ,
+                   :ContratEnCours.Date-Signature.MM,
+                   :ContratEnCours.Date-Signature.AAAA,
+                   :ClientEnCours.nom,
+                   :ClientEnCours.prenom,
+                   :ClientEnCours.adresse,
+                   :ClientEnCours.codePostal,
+                   :ClientEnCours.ville
+               END-EXEC
+
+               evaluate true
+                   when SQLCODE = 0
+                       perform CalculJoursEcoules
+                       if totaljoursMM >= DureeContratEnJours - SeuilAlerteRenouvellement
+                         and totaljoursMM <= DureeContratEnJours
+                           perform EcritureNotice
+                       end-if
+                   when SQLCODE = 100
+                       continue
+                   when other
+                       perform TraiterErreurConnexionBD
+               end-evaluate
+           end-perform.
+
+           EXEC sql
+               close CursorExpiration
+           END-EXEC.
+
+       CalculJoursEcoules.
+      * Nombre de jours ecoules depuis la signature du contrat, meme calcul approximatif que ValiditeContrat.
+           initialize DateValidite
+           subtract AAAA of DateSysteme from AAAA of Date-Signature of ContratEnCours GIVING AAAA of DateValidite
+           subtract MM of DateSysteme from MM of Date-Signature of ContratEnCours GIVING MM of DateValidite
+           subtract JJ of DateSysteme from JJ of Date-Signature of ContratEnCours GIVING JJ of DateValidite
+
+           multiply 365 by AAAA of DateValidite GIVING totalJoursAAAA
+           multiply 30,58 by MM of DateValidite GIVING totalJoursMM
+           add totaljoursAAAA to totalJoursMM
+           add JJ of DateValidite to totaljoursMM.
+
+       EcritureNotice.
+      * Un avis de renouvellement par client, suivi du detail de chacun de ses contrats bientot echus.
+           if codeClient of ContratEnCours <> DernierCodeClient
+               move codeClient of ContratEnCours to DernierCodeClient
+               move spaces to LigneRenouvellement
+               string "AVIS DE RENOUVELLEMENT - Client " codeClient of ContratEnCours " "
+                      nom of ClientEnCours " " prenom of ClientEnCours
+                      DELIMITED BY SIZE INTO LigneRenouvellement
+               write LigneRenouvellement
+               move spaces to LigneRenouvellement
+               string "   " adresse of ClientEnCours " " codePostal of ClientEnCours " " ville of ClientEnCours
+                      DELIMITED BY SIZE INTO LigneRenouvellement
+               write LigneRenouvellement
+           end-if
+           move spaces to LigneRenouvellement
+           string "   Contrat " codeContrat of ContratEnCours " signe le "
+                  JJ of Date-Signature of ContratEnCours "/" MM of Date-Signature of ContratEnCours "/" AAAA of Date-Signature of ContratEnCours
+                  " - jours ecoules : " totaljoursMM
+                  DELIMITED BY SIZE INTO LigneRenouvellement
+           write LigneRenouvellement.
+
+       TraiterErreurConnexionBD.
+      * Un SQLCODE qui n'est ni 0 (une ligne) ni 100 (fin normale du curseur) signale une base de donnees
+      * injoignable : on le consigne et on tente une reconnexion avec la meme chaine que Traitement-Init.
+           move 1 to IndicateurErreurBD
+           display "ContratExpiration : erreur de connexion a la base de donnees. Code retour : " SQLCODE
+           exec sql
+               Connect using :CnxDb
+           end-exec
+           if SQLCODE = 0
+               display "ContratExpiration : reconnexion a la base de donnees reussie."
+               move 0 to IndicateurErreurBD
+           else
+               display "ContratExpiration : echec de la reconnexion, arret du traitement."
+           end-if.
+
+       Traitement-Fin.
+           close FichierRenouvellement.
+           stop run.
